@@ -1,46 +1,323 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 TAX PIC 9(4) VALUE 250.
-       01 GROSSPAY PIC 9(4) VALUE 1000.
-       01 TOTAL PIC 9(4) VALUE 2554.
-       01 PRSI PIC 9(4) VALUE 0175.
-       01 PENSION PIC 9(4) VALUE 0125.
-       01 PAY PIC 9(4) VALUE 2750.
-       01 DEDUCTIONS PIC 9(4) VALUE 1050.
-       01 NETPAY PIC 9(4) VALUE 2750.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "TAX: ", TAX.
-            DISPLAY "GROSSPAY: ", GROSSPAY.
-            DISPLAY "TOTAL: ", TOTAL.
-            DISPLAY "PRSI: ", PRSI.
-            DISPLAY "PENSION: ", PENSION.
-            DISPLAY "PAY: ", PAY.
-            DISPLAY "SUBTRACT TAX FROM GROSSPAY, TOTAL".
-            SUBTRACT TAX FROM GROSSPAY, TOTAL.
-            DISPLAY GROSSPAY," " TOTAL.
-            DISPLAY " ".
-
-            MOVE 750 TO TAX.
-            DISPLAY "SUBTRACT TAX, PRSI, PENSION FROM PAY".
-            SUBTRACT TAX, PRSI, PENSION FROM PAY.
-            DISPLAY TAX, " " PRSI, " " PENSION," " PAY.
-            DISPLAY " ".
-
-            MOVE 2750 TO PAY
-            DISPLAY "SUBTRACT DEDUCTIONS FROM PAY GIVING NETPAY".
-            SUBTRACT DEDUCTIONS FROM PAY GIVING NETPAY.
-            DISPLAY DEDUCTIONS, " " PAY, " " NETPAY.
-            DISPLAY " ".
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* AUTHOR:        D. OKAFOR
+000030* INSTALLATION:  AROMAMORA LTD - BATCH SYSTEMS
+000040* DATE-WRITTEN:  2019-05-14
+000050* DATE-COMPILED:
+000060* PURPOSE:       PAYROLL DEDUCTIONS RUN.
+000070*                READS THE EMPLOYEE MASTER, COMPUTES TAX, PRSI
+000080*                AND PENSION DEDUCTIONS OFF GROSSPAY, PRINTS A
+000090*                PAYSLIP LINE PER EMPLOYEE, AND ROLLS THE RESULT
+000100*                INTO EACH EMPLOYEE'S YEAR-TO-DATE NETPAY.
+000110* TECTONICS:     cobc
+000120*-----------------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140*  DATE       INIT  DESCRIPTION
+000150*  2019-05-14 DO    ORIGINAL SKELETON - ONE HARDCODED EMPLOYEE.
+000160*  2026-08-09 DO    REBUILT TO LOOP OVER EMPLOYEE.DAT, COMPUTING
+000170*                   TAX/PRSI/PENSION OFF EACH EMPLOYEE'S GROSSPAY
+000180*                   AT FLAT RATES, AND ACCUMULATING YTD NETPAY
+000190*                   PER EMPLOYEE INTO YTDPAY.DAT.
+000195*  2026-08-09 DO    TAX/PRSI/PENSION NOW COME FROM A GROSSPAY
+000196*                   RATE-BAND TABLE INSTEAD OF FLAT RATES, SO
+000197*                   DEDUCTIONS SCALE WITH HOW MUCH SOMEONE EARNS.
+000198*  2026-08-09 DO    APPENDS ONE AUDIT-REC (SEE AUDITREC.CPY) TO
+000199*                   AUDITLOG.DAT AT THE END OF EVERY RUN.
+000200******************************************************************
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. PAYROLLDED.
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+000270               ORGANIZATION IS LINE SEQUENTIAL.
+
+000280     SELECT YTD-MASTER-IN ASSIGN TO "YTDPAY.DAT"
+000290               ORGANIZATION IS LINE SEQUENTIAL.
+
+000300     SELECT YTD-MASTER-OUT ASSIGN TO "YTDPAY.NEW"
+000310               ORGANIZATION IS LINE SEQUENTIAL.
+
+000320     SELECT PAYSLIP-REPORT ASSIGN TO "PAYSLIP.RPT"
+000330               ORGANIZATION IS LINE SEQUENTIAL.
+
+000335     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG.DAT"
+000336               ORGANIZATION IS LINE SEQUENTIAL.
+
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  EMPLOYEE-FILE.
+000370 01  EMPLOYEE-REC.
+000380     88 END-OF-EMPLOYEE-FILE  VALUE HIGH-VALUES.
+000390     02  EMP-ID                  PIC X(5).
+000400     02  EMP-NAME                PIC X(20).
+000410     02  EMP-GROSSPAY            PIC 9(6)V99.
+
+000420 FD  YTD-MASTER-IN.
+000430 01  YTD-IN-REC.
+000440     88 END-OF-YTD-MASTER-IN  VALUE HIGH-VALUES.
+000450     02  YTI-EMP-ID              PIC X(5).
+000460     02  YTI-NETPAY              PIC 9(7)V99.
+
+000470 FD  YTD-MASTER-OUT.
+000480 01  YTD-OUT-REC.
+000490     02  YTO-EMP-ID              PIC X(5).
+000500     02  YTO-NETPAY              PIC 9(7)V99.
+
+000510 FD  PAYSLIP-REPORT.
+000520 01  PRINT-LINE                  PIC X(100).
+
+000522 FD  AUDIT-TRAIL-FILE.
+000524     COPY AUDITREC.
+
+000530 WORKING-STORAGE SECTION.
+
+000540 01  REPORT-HEADING-LINE         PIC X(30)
+000550             VALUE "     AROMAMORA PAYSLIP RUN".
+
+000560 01  REPORT-HEADING-UNDERLINE.
+000570     02  FILLER                  PIC X(5)  VALUE SPACES.
+000580     02  FILLER                  PIC X(25) VALUE ALL "-".
+
+000590 01  TOPIC-HEADING-LINE          PIC X(70)
+000600             VALUE "NAME                 GROSSPAY   TAX   PRSI  P
+000601-    "ENS  NETPAY   YTD NETPAY".
+
+000610 01  PAYSLIP-LINE.
+000620     02  PRN-EMP-NAME            PIC X(20).
+000630     02  PRN-EMP-ID              PIC BX(5).
+000640     02  PRN-GROSSPAY            PIC BBZZZ,ZZ9.99.
+000650     02  PRN-TAX                 PIC BBZZZ,ZZ9.99.
+000660     02  PRN-PRSI                PIC BBZZZ,ZZ9.99.
+000670     02  PRN-PENSION             PIC BBZZZ,ZZ9.99.
+000680     02  PRN-NETPAY              PIC BBZZZ,ZZ9.99.
+000690     02  PRN-YTD-NETPAY          PIC BBZZZ,ZZ9.99.
+
+000700 01  RATE-BAND-TABLE.
+000702     02  RATE-BAND-ENTRY OCCURS 4 TIMES.
+000704         03  RB-LOW-LIMIT        PIC 9(6)V99.
+000706         03  RB-HIGH-LIMIT       PIC 9(6)V99.
+000708         03  RB-TAX-RATE         PIC V99.
+000709         03  RB-PRSI-RATE        PIC V99.
+000710         03  RB-PENSION-RATE     PIC V99.
+
+000712 01  RB-SUB                      PIC 9.
+000713 01  RB-MATCHED-SUB              PIC 9.
+
+000714 01  WS-RATE-BAND-SWITCHES.
+000716     02  RB-FOUND-SWITCH         PIC X       VALUE "N".
+000718         88  RB-ENTRY-FOUND      VALUE "Y".
+
+000740 01  PAY-WORK-FIELDS.
+000750     02  WS-TAX                  PIC 9(6)V99.
+000760     02  WS-PRSI                 PIC 9(6)V99.
+000770     02  WS-PENSION              PIC 9(6)V99.
+000780     02  WS-DEDUCTIONS           PIC 9(6)V99.
+000790     02  WS-NETPAY               PIC 9(6)V99.
+
+000800 01  YTD-TABLE.
+000810     02  YTD-ENTRY OCCURS 50 TIMES.
+000820         03  YTE-EMP-ID          PIC X(5).
+000830         03  YTE-NETPAY          PIC 9(7)V99.
+
+000840 01  YTD-COUNT                   PIC 99      VALUE ZERO.
+000850 01  YTD-SUB                     PIC 99.
+000855 01  YTD-MATCHED-SUB             PIC 99.
+000860 01  YTD-FOUND-SWITCH            PIC X       VALUE "N".
+000870     88  YTD-ENTRY-FOUND         VALUE "Y".
+
+000880 01  WS-SWITCHES.
+000890     02  WS-EOF-SWITCH           PIC X       VALUE "N".
+000900         88  END-OF-EMPLOYEE-DATA VALUE "Y".
+000910     02  WS-YTD-EOF-SWITCH       PIC X       VALUE "N".
+000920         88  END-OF-YTD-DATA     VALUE "Y".
+
+000922 01  WS-AUDIT-FIELDS.
+000923     02  WS-AUDIT-RUN-DATE       PIC 9(8).
+000924     02  WS-AUDIT-START-TIME     PIC 9(8).
+000925     02  WS-RECORDS-READ         PIC 9(7)    VALUE ZERO.
+
+000930 PROCEDURE DIVISION.
+000940 0000-MAINLINE.
+000950     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000960     PERFORM 2000-PROCESS-EMPLOYEE THRU
+000970         2000-PROCESS-EMPLOYEE-EXIT
+000980         UNTIL END-OF-EMPLOYEE-DATA.
+000990     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+001000     STOP RUN.
+
+001010 1000-INITIALIZE.
+001020     OPEN INPUT EMPLOYEE-FILE.
+001030     OPEN OUTPUT PAYSLIP-REPORT.
+001022     ACCEPT WS-AUDIT-RUN-DATE   FROM DATE YYYYMMDD.
+001024     ACCEPT WS-AUDIT-START-TIME FROM TIME.
+001040     MOVE SPACES TO PRINT-LINE.
+001050     WRITE PRINT-LINE FROM REPORT-HEADING-LINE.
+001060     WRITE PRINT-LINE FROM REPORT-HEADING-UNDERLINE.
+001070     MOVE SPACES TO PRINT-LINE.
+001080     WRITE PRINT-LINE.
+001090     WRITE PRINT-LINE FROM TOPIC-HEADING-LINE.
+001100     PERFORM 1050-LOAD-YTD-MASTER THRU 1050-LOAD-YTD-MASTER-EXIT.
+001105     PERFORM 1055-INIT-RATE-BANDS THRU 1055-INIT-RATE-BANDS-EXIT.
+001110     PERFORM 2100-READ-EMPLOYEE THRU 2100-READ-EMPLOYEE-EXIT.
+001120 1000-INITIALIZE-EXIT.
+001130     EXIT.
+
+001135 1055-INIT-RATE-BANDS.
+001136     MOVE .00        TO RB-LOW-LIMIT (1).
+001137     MOVE 20000.00   TO RB-HIGH-LIMIT (1).
+001138     MOVE .10        TO RB-TAX-RATE (1).
+001139     MOVE .03        TO RB-PRSI-RATE (1).
+001140     MOVE .03        TO RB-PENSION-RATE (1).
+
+001141     MOVE 20000.01   TO RB-LOW-LIMIT (2).
+001142     MOVE 40000.00   TO RB-HIGH-LIMIT (2).
+001143     MOVE .20        TO RB-TAX-RATE (2).
+001144     MOVE .04        TO RB-PRSI-RATE (2).
+001145     MOVE .05        TO RB-PENSION-RATE (2).
+
+001146     MOVE 40000.01   TO RB-LOW-LIMIT (3).
+001147     MOVE 70000.00   TO RB-HIGH-LIMIT (3).
+001148     MOVE .30        TO RB-TAX-RATE (3).
+001149     MOVE .04        TO RB-PRSI-RATE (3).
+001150     MOVE .06        TO RB-PENSION-RATE (3).
+
+001151     MOVE 70000.01   TO RB-LOW-LIMIT (4).
+001152     MOVE 999999.99  TO RB-HIGH-LIMIT (4).
+001153     MOVE .40        TO RB-TAX-RATE (4).
+001154     MOVE .04        TO RB-PRSI-RATE (4).
+001155     MOVE .07        TO RB-PENSION-RATE (4).
+001156 1055-INIT-RATE-BANDS-EXIT.
+001157     EXIT.
+
+001140 1050-LOAD-YTD-MASTER.
+001150     OPEN INPUT YTD-MASTER-IN.
+001160     PERFORM 1060-READ-YTD-MASTER THRU 1060-READ-YTD-MASTER-EXIT
+001170         UNTIL END-OF-YTD-DATA
+001180         OR YTD-COUNT > 49.
+001190     CLOSE YTD-MASTER-IN.
+001200 1050-LOAD-YTD-MASTER-EXIT.
+001210     EXIT.
+
+001220 1060-READ-YTD-MASTER.
+001230     READ YTD-MASTER-IN
+001240         AT END
+001250             SET END-OF-YTD-DATA TO TRUE
+001260     END-READ.
+001270     IF NOT END-OF-YTD-DATA
+001280         ADD 1 TO YTD-COUNT
+001290         MOVE YTI-EMP-ID TO YTE-EMP-ID (YTD-COUNT)
+001300         MOVE YTI-NETPAY TO YTE-NETPAY (YTD-COUNT)
+001310     END-IF.
+001320 1060-READ-YTD-MASTER-EXIT.
+001330     EXIT.
+
+001340 2000-PROCESS-EMPLOYEE.
+001341     MOVE "N" TO RB-FOUND-SWITCH.
+001342     PERFORM 2150-FIND-RATE-BAND THRU 2150-FIND-RATE-BAND-EXIT
+001343         VARYING RB-SUB FROM 1 BY 1
+001344         UNTIL RB-SUB > 4
+001345         OR RB-ENTRY-FOUND.
+
+001350     MULTIPLY EMP-GROSSPAY BY RB-TAX-RATE (RB-MATCHED-SUB)
+001360         GIVING WS-TAX ROUNDED.
+001370     MULTIPLY EMP-GROSSPAY BY RB-PRSI-RATE (RB-MATCHED-SUB)
+001380         GIVING WS-PRSI ROUNDED.
+001390     MULTIPLY EMP-GROSSPAY BY RB-PENSION-RATE (RB-MATCHED-SUB)
+001400         GIVING WS-PENSION ROUNDED.
+001410     ADD WS-TAX WS-PRSI WS-PENSION GIVING WS-DEDUCTIONS.
+001420     SUBTRACT WS-DEDUCTIONS FROM EMP-GROSSPAY GIVING WS-NETPAY.
+
+001430     PERFORM 2200-UPDATE-YTD THRU 2200-UPDATE-YTD-EXIT.
+
+001440     MOVE EMP-NAME       TO PRN-EMP-NAME.
+001450     MOVE EMP-ID         TO PRN-EMP-ID.
+001460     MOVE EMP-GROSSPAY   TO PRN-GROSSPAY.
+001470     MOVE WS-TAX         TO PRN-TAX.
+001480     MOVE WS-PRSI        TO PRN-PRSI.
+001490     MOVE WS-PENSION     TO PRN-PENSION.
+001500     MOVE WS-NETPAY      TO PRN-NETPAY.
+001510     MOVE YTE-NETPAY (YTD-MATCHED-SUB) TO PRN-YTD-NETPAY.
+001520     MOVE SPACES TO PRINT-LINE.
+001530     WRITE PRINT-LINE FROM PAYSLIP-LINE.
+
+001540     PERFORM 2100-READ-EMPLOYEE THRU 2100-READ-EMPLOYEE-EXIT.
+001550 2000-PROCESS-EMPLOYEE-EXIT.
+001560     EXIT.
+
+001570 2100-READ-EMPLOYEE.
+001580     READ EMPLOYEE-FILE
+001590         AT END
+001600             SET END-OF-EMPLOYEE-DATA TO TRUE
+001610     END-READ.
+001612     IF NOT END-OF-EMPLOYEE-DATA
+001614         ADD 1 TO WS-RECORDS-READ
+001616     END-IF.
+001620 2100-READ-EMPLOYEE-EXIT.
+001630     EXIT.
+
+001631 2150-FIND-RATE-BAND.
+001632     IF EMP-GROSSPAY <= RB-HIGH-LIMIT (RB-SUB)
+001633         MOVE RB-SUB TO RB-MATCHED-SUB
+001634         MOVE "Y" TO RB-FOUND-SWITCH
+001635     END-IF.
+001635 2150-FIND-RATE-BAND-EXIT.
+001636     EXIT.
+
+001640 2200-UPDATE-YTD.
+001650     MOVE "N" TO YTD-FOUND-SWITCH.
+001660     PERFORM 2250-MATCH-YTD-ENTRY THRU 2250-MATCH-YTD-ENTRY-EXIT
+001670         VARYING YTD-SUB FROM 1 BY 1
+001680         UNTIL YTD-SUB > YTD-COUNT
+001690         OR YTD-ENTRY-FOUND.
+
+001700     IF NOT YTD-ENTRY-FOUND AND YTD-COUNT < 50
+001710         ADD 1 TO YTD-COUNT
+001720         MOVE YTD-COUNT TO YTD-SUB
+001725         MOVE YTD-COUNT TO YTD-MATCHED-SUB
+001730         MOVE EMP-ID    TO YTE-EMP-ID (YTD-SUB)
+001740         MOVE WS-NETPAY TO YTE-NETPAY (YTD-SUB)
+001750     END-IF.
+001760 2200-UPDATE-YTD-EXIT.
+001770     EXIT.
+
+001780 2250-MATCH-YTD-ENTRY.
+001790     IF YTE-EMP-ID (YTD-SUB) = EMP-ID
+001795         MOVE YTD-SUB TO YTD-MATCHED-SUB
+001800         ADD WS-NETPAY TO YTE-NETPAY (YTD-SUB)
+001810         MOVE "Y" TO YTD-FOUND-SWITCH
+001820     END-IF.
+001830 2250-MATCH-YTD-ENTRY-EXIT.
+001840     EXIT.
+
+001850 8000-TERMINATE.
+001860     OPEN OUTPUT YTD-MASTER-OUT.
+001870     PERFORM 8100-WRITE-YTD-ENTRY THRU 8100-WRITE-YTD-ENTRY-EXIT
+001880         VARYING YTD-SUB FROM 1 BY 1
+001890         UNTIL YTD-SUB > YTD-COUNT.
+001900     CLOSE YTD-MASTER-OUT.
+001905     PERFORM 8200-WRITE-AUDIT-RECORD THRU
+001906         8200-WRITE-AUDIT-RECORD-EXIT.
+001910     CLOSE EMPLOYEE-FILE
+001920           PAYSLIP-REPORT.
+001930 8000-TERMINATE-EXIT.
+001940     EXIT.
+
+001950 8100-WRITE-YTD-ENTRY.
+001960     MOVE YTE-EMP-ID (YTD-SUB) TO YTO-EMP-ID.
+001970     MOVE YTE-NETPAY (YTD-SUB) TO YTO-NETPAY.
+001980     WRITE YTD-OUT-REC.
+001990 8100-WRITE-YTD-ENTRY-EXIT.
+002000     EXIT.
+
+002010 8200-WRITE-AUDIT-RECORD.
+002020     MOVE "PAYROLLDED"        TO AR-PROGRAM-ID.
+002030     MOVE WS-AUDIT-RUN-DATE   TO AR-RUN-DATE.
+002040     MOVE WS-AUDIT-START-TIME TO AR-START-TIME.
+002050     ACCEPT AR-END-TIME       FROM TIME.
+002060     MOVE WS-RECORDS-READ     TO AR-RECORDS-READ.
+002070     MOVE ZERO                TO AR-RECORDS-REJECTED.
+002080     OPEN EXTEND AUDIT-TRAIL-FILE.
+002090     WRITE AUDIT-REC.
+002100     CLOSE AUDIT-TRAIL-FILE.
+002110 8200-WRITE-AUDIT-RECORD-EXIT.
+002120     EXIT.
