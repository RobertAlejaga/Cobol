@@ -1,54 +1,334 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 Counters.
-           02 HundredsCount          PIC 99 VALUE ZEROS.
-           02 TensCount              PIC 99 VALUE ZEROS.
-           02 UnitsCount             PIC 99 VALUE ZEROS.
-
-       01 DisplayItems.
-           02 PrnHunds               PIC 9.
-           02 PrnTens                PIC 9.
-           02 PrnUnits               PIC 9.
-       PROCEDURE DIVISION.
-       Begin.
-           DISPLAY "Using an out-of-line Perform".
-           DISPLAY "About to start mileage counter simulation".
-           PERFORM CountMilage
-             VARYING HundredsCount FROM 0 BY 1 UNTIL HundredsCount > 9
-             AFTER   TensCount FROM 0 BY 1 UNTIL TensCount > 9
-             AFTER   UnitsCount FROM 0 BY 1 UNTIL UnitsCount > 9
-           DISPLAY "End of mileage counter simulation."
-
-
-           DISPLAY "Now using in-line Performs"
-           DISPLAY "About to start mileage counter simulation".
-           PERFORM VARYING HundredsCount FROM 0 BY 1 UNTIL
-                               HundredsCount > 9
-               PERFORM VARYING TensCount FROM 0 BY 1 UNTIL TensCount > 9
-                   PERFORM VARYING UnitsCount FROM 0 BY 1 UNTIL
-                           UnitsCount > 9
-                       MOVE HundredsCount TO PrnHunds
-                       MOVE TensCount     TO  PrnTens
-                       MOVE UnitsCount    TO PrnUnits
-                       DISPLAY PrnHunds "-" PrnTens "-" PrnUnits
-                   END-PERFORM
-               END-PERFORM
-           END-PERFORM
-           DISPLAY "End of mileage counter simulation."
-           STOP RUN.
-
-           CountMilage.
-               MOVE HundredsCount TO PrnHunds
-               MOVE TensCount     TO  PrnTens
-               MOVE UnitsCount    TO PrnUnits
-               DISPLAY PrnHunds "-" PrnTens "-" PrnUnits.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* AUTHOR:        D. OKAFOR
+000030* INSTALLATION:  AROMAMORA LTD - BATCH SYSTEMS
+000040* DATE-WRITTEN:  2019-06-03
+000050* DATE-COMPILED:
+000060* PURPOSE:       DELIVERY FLEET MILEAGE LOG.
+000070*                READS DAILY START/END ODOMETER READINGS PER
+000080*                DELIVERY VAN AND PRODUCES A PER-VEHICLE,
+000090*                PER-DAY MILES-DRIVEN REPORT.
+000100* TECTONICS:     cobc
+000110*-----------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130*  DATE       INIT  DESCRIPTION
+000140*  2019-06-03 DO    ORIGINAL SKELETON - ODOMETER ROLLOVER DEMO.
+000150*  2026-08-09 DO    REBUILT TO READ MILEAGE.DAT ODOMETER READINGS
+000160*                   AND PRINT MILES DRIVEN PER VEHICLE PER DAY,
+000170*                   WITH A FLEET-WIDE TOTAL AT THE END OF THE RUN.
+000175*  2026-08-09 DO    MILES DRIVEN ARE NOW PRICED AT THE PER-MILE
+000176*                   REIMBURSEMENT RATE AND ROLLED UP INTO A
+000177*                   CLAIM TOTAL PER DRIVER, PRINTED AS A SUMMARY
+000178*                   SECTION AT THE END OF THE RUN.
+000179*  2026-08-09 DO    APPENDS ONE AUDIT-REC (SEE AUDITREC.CPY) TO
+000181*                   AUDITLOG.DAT AT THE END OF EVERY RUN.
+000180******************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MILEAGELOG.
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT MILEAGE-LOG-FILE ASSIGN TO "MILEAGE.DAT"
+000250               ORGANIZATION IS LINE SEQUENTIAL.
+
+000260     SELECT MILEAGE-REPORT ASSIGN TO "MILEAGE.RPT"
+000270               ORGANIZATION IS LINE SEQUENTIAL.
+
+000275     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG.DAT"
+000276               ORGANIZATION IS LINE SEQUENTIAL.
+
+000277     SELECT REJECT-FILE ASSIGN TO "MLGREJ.DAT"
+000278               ORGANIZATION IS LINE SEQUENTIAL
+000279               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  MILEAGE-LOG-FILE.
+000310 01  MILEAGE-LOG-REC.
+000320     88 END-OF-MILEAGE-LOG    VALUE HIGH-VALUES.
+000330     02  ML-VEHICLE-ID           PIC X(5).
+000340     02  ML-DRIVER-ID            PIC X(5).
+000350     02  ML-LOG-DATE.
+000352         03  ML-LOG-YYYY         PIC 9(4).
+000354         03  ML-LOG-MM           PIC 99.
+000356         03  ML-LOG-DD           PIC 99.
+000360     02  ML-START-ODOMETER       PIC 9(6).
+000370     02  ML-END-ODOMETER         PIC 9(6).
+
+000380 FD  MILEAGE-REPORT.
+000390 01  PRINT-LINE                  PIC X(80).
+
+000392 FD  AUDIT-TRAIL-FILE.
+000394     COPY AUDITREC.
+
+000396 FD  REJECT-FILE.
+000397 01  REJECT-REC.
+000398     02  RJ-VEHICLE-ID           PIC X(5).
+000399     02  FILLER                  PIC X VALUE SPACE.
+000401     02  RJ-DRIVER-ID            PIC X(5).
+000403     02  FILLER                  PIC X VALUE SPACE.
+000404     02  RJ-START-ODOMETER       PIC 9(6).
+000405     02  FILLER                  PIC X VALUE SPACE.
+000406     02  RJ-END-ODOMETER         PIC 9(6).
+000407     02  FILLER                  PIC X VALUE SPACE.
+000408     02  RJ-REASON               PIC X(30).
+
+000400 WORKING-STORAGE SECTION.
+
+000410 01  REPORT-HEADING-LINE         PIC X(34)
+000420             VALUE "   AROMAMORA FLEET MILEAGE LOG".
+
+000430 01  REPORT-HEADING-UNDERLINE.
+000440     02  FILLER                  PIC X(3)  VALUE SPACES.
+000450     02  FILLER                  PIC X(28) VALUE ALL "-".
+
+000460 01  TOPIC-HEADING-LINE          PIC X(74)
+000470             VALUE "VEHICLE DRIVER   LOG DATE   START-ODO  END-OD
+000471-    "O   MILES   CLAIM".
+
+000480 01  MILEAGE-LINE.
+000490     02  PRN-VEHICLE-ID          PIC X(7).
+000500     02  PRN-DRIVER-ID           PIC X(7).
+000510     02  FILLER                  PIC X VALUE SPACE.
+000511     02  PRN-LOG-MM              PIC 99.
+000512     02  FILLER                  PIC X VALUE "/".
+000513     02  PRN-LOG-DD              PIC 99.
+000514     02  FILLER                  PIC X VALUE "/".
+000515     02  PRN-LOG-YYYY            PIC 9(4).
+000520     02  FILLER                  PIC X(2) VALUE SPACES.
+000530     02  PRN-START-ODO           PIC ZZZ,ZZ9.
+000540     02  FILLER                  PIC X(3) VALUE SPACES.
+000550     02  PRN-END-ODO             PIC ZZZ,ZZ9.
+000560     02  FILLER                  PIC X(3) VALUE SPACES.
+000570     02  PRN-MILES               PIC ZZ,ZZ9.
+000572     02  FILLER                  PIC X(3) VALUE SPACES.
+000574     02  PRN-CLAIM               PIC ZZZ9.99.
+
+000580 01  FLEET-TOTAL-LINE.
+000590     02  FILLER          PIC X(20) VALUE SPACES.
+000600     02  FILLER          PIC X(19) VALUE "FLEET TOTAL MILES:".
+000610     02  PRN-FLEET-TOTAL-MILES   PIC BZZZ,ZZ9.
+
+000612 01  CLAIM-HEADING-LINE          PIC X(40)
+000613             VALUE "   DRIVER MILEAGE REIMBURSEMENT CLAIMS".
+
+000614 01  CLAIM-HEADING-UNDERLINE.
+000615     02  FILLER                  PIC X(3)  VALUE SPACES.
+000616     02  FILLER                  PIC X(35) VALUE ALL "-".
+
+000617 01  CLAIM-TOPIC-LINE            PIC X(30)
+000618             VALUE "DRIVER   MILES     CLAIM AMT".
+
+000619 01  DRIVER-CLAIM-LINE.
+000621     02  PRN-CLAIM-DRIVER-ID     PIC X(9).
+000622     02  PRN-CLAIM-MILES         PIC ZZZ,ZZ9.
+000623     02  FILLER                  PIC X(3) VALUE SPACES.
+000624     02  PRN-CLAIM-TOTAL         PIC ZZZ,ZZ9.99.
+
+000625 01  MILEAGE-RATES.
+000626     02  WS-MILE-RATE            PIC V999    VALUE .450.
+
+000627 01  DRIVER-CLAIM-TABLE.
+000628     02  DRIVER-CLAIM-ENTRY OCCURS 50 TIMES.
+000629         03  DC-DRIVER-ID        PIC X(5).
+000630         03  DC-TOTAL-MILES      PIC 9(6).
+000631         03  DC-CLAIM-AMOUNT     PIC 9(6)V99.
+
+000632 01  DC-COUNT                    PIC 99       VALUE ZERO.
+000633 01  DC-SUB                      PIC 99.
+
+000634 01  WS-DRIVER-SWITCHES.
+000635     02  DC-FOUND-SWITCH         PIC X        VALUE "N".
+000636         88  DC-ENTRY-FOUND      VALUE "Y".
+
+000620 01  ODOMETER-FIELDS.
+000630     02  WS-MILES-DRIVEN         PIC 9(6).
+000640     02  WS-FLEET-TOTAL-MILES    PIC 9(7)     VALUE ZERO.
+000642     02  WS-CLAIM-AMOUNT         PIC 9(6)V99.
+
+000650 01  WS-SWITCHES.
+000660     02  WS-EOF-SWITCH           PIC X        VALUE "N".
+000670         88  END-OF-MILEAGE-DATA VALUE "Y".
+000671     02  WS-VALID-RECORD-SWITCH  PIC X        VALUE "Y".
+000673         88  RECORD-IS-VALID     VALUE "Y".
+
+000672 01  WS-AUDIT-FIELDS.
+000674     02  WS-AUDIT-RUN-DATE       PIC 9(8).
+000676     02  WS-AUDIT-START-TIME     PIC 9(8).
+000678     02  WS-RECORDS-READ         PIC 9(7)    VALUE ZERO.
+000679     02  WS-RECORDS-REJECTED     PIC 9(7)    VALUE ZERO.
+
+000681 01  WS-REJECT-REASON            PIC X(30).
+000683 01  WS-REJECT-FILE-STATUS       PIC XX.
+
+000680 PROCEDURE DIVISION.
+000690 0000-MAINLINE.
+000700     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000710     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+000720         UNTIL END-OF-MILEAGE-DATA.
+000730     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+000740     STOP RUN.
+
+000750 1000-INITIALIZE.
+000760     OPEN INPUT MILEAGE-LOG-FILE.
+000770     OPEN OUTPUT MILEAGE-REPORT.
+000771     OPEN OUTPUT REJECT-FILE.
+000772     ACCEPT WS-AUDIT-RUN-DATE   FROM DATE YYYYMMDD.
+000774     ACCEPT WS-AUDIT-START-TIME FROM TIME.
+000780     MOVE SPACES TO PRINT-LINE.
+000790     WRITE PRINT-LINE FROM REPORT-HEADING-LINE.
+000800     WRITE PRINT-LINE FROM REPORT-HEADING-UNDERLINE.
+000810     MOVE SPACES TO PRINT-LINE.
+000820     WRITE PRINT-LINE.
+000830     WRITE PRINT-LINE FROM TOPIC-HEADING-LINE.
+000840     PERFORM 2100-READ-RECORD THRU 2100-READ-RECORD-EXIT.
+000850 1000-INITIALIZE-EXIT.
+000860     EXIT.
+
+000870 2000-PROCESS-RECORD.
+000871     PERFORM 2050-VALIDATE-RECORD THRU 2050-VALIDATE-RECORD-EXIT.
+000872     IF NOT RECORD-IS-VALID
+000873         PERFORM 2070-WRITE-REJECT THRU 2070-WRITE-REJECT-EXIT
+000874         PERFORM 2100-READ-RECORD THRU 2100-READ-RECORD-EXIT
+000875         GO TO 2000-PROCESS-RECORD-EXIT
+000876     END-IF.
+
+000880     SUBTRACT ML-START-ODOMETER FROM ML-END-ODOMETER
+000890         GIVING WS-MILES-DRIVEN.
+000900     ADD WS-MILES-DRIVEN TO WS-FLEET-TOTAL-MILES.
+000902     MULTIPLY WS-MILES-DRIVEN BY WS-MILE-RATE
+000904         GIVING WS-CLAIM-AMOUNT ROUNDED.
+
+000910     MOVE ML-VEHICLE-ID      TO PRN-VEHICLE-ID.
+000920     MOVE ML-DRIVER-ID       TO PRN-DRIVER-ID.
+000930     MOVE ML-LOG-MM          TO PRN-LOG-MM.
+000932     MOVE ML-LOG-DD          TO PRN-LOG-DD.
+000934     MOVE ML-LOG-YYYY        TO PRN-LOG-YYYY.
+000940     MOVE ML-START-ODOMETER  TO PRN-START-ODO.
+000950     MOVE ML-END-ODOMETER    TO PRN-END-ODO.
+000960     MOVE WS-MILES-DRIVEN    TO PRN-MILES.
+000962     MOVE WS-CLAIM-AMOUNT    TO PRN-CLAIM.
+000970     MOVE SPACES TO PRINT-LINE.
+000980     WRITE PRINT-LINE FROM MILEAGE-LINE.
+
+000984     PERFORM 2200-UPDATE-DRIVER-CLAIM THRU
+000986         2200-UPDATE-DRIVER-CLAIM-EXIT.
+
+000990     PERFORM 2100-READ-RECORD THRU 2100-READ-RECORD-EXIT.
+001000 2000-PROCESS-RECORD-EXIT.
+001010     EXIT.
+
+001012 2050-VALIDATE-RECORD.
+001013     MOVE "Y" TO WS-VALID-RECORD-SWITCH.
+001014     MOVE SPACES TO WS-REJECT-REASON.
+001015     IF ML-END-ODOMETER < ML-START-ODOMETER
+001016         MOVE "N" TO WS-VALID-RECORD-SWITCH
+001017         MOVE "END ODOMETER BEFORE START" TO WS-REJECT-REASON
+001018     END-IF.
+001019 2050-VALIDATE-RECORD-EXIT.
+001019     EXIT.
+
+001020 2100-READ-RECORD.
+001030     READ MILEAGE-LOG-FILE
+001040         AT END
+001050             SET END-OF-MILEAGE-DATA TO TRUE
+001060     END-READ.
+001062     IF NOT END-OF-MILEAGE-DATA
+001064         ADD 1 TO WS-RECORDS-READ
+001066     END-IF.
+001070 2100-READ-RECORD-EXIT.
+001080     EXIT.
+
+001071 2070-WRITE-REJECT.
+001072     MOVE SPACES TO REJECT-REC.
+001073     MOVE ML-VEHICLE-ID       TO RJ-VEHICLE-ID.
+001074     MOVE ML-DRIVER-ID        TO RJ-DRIVER-ID.
+001075     MOVE ML-START-ODOMETER   TO RJ-START-ODOMETER.
+001076     MOVE ML-END-ODOMETER     TO RJ-END-ODOMETER.
+001077     MOVE WS-REJECT-REASON    TO RJ-REASON.
+001078     WRITE REJECT-REC.
+001079     IF WS-REJECT-FILE-STATUS NOT = "00"
+001081         DISPLAY "MILEAGELOG: REJECT-FILE WRITE ERROR STATUS "
+001083             WS-REJECT-FILE-STATUS
+001085     END-IF.
+001087     ADD 1 TO WS-RECORDS-REJECTED.
+001089 2070-WRITE-REJECT-EXIT.
+001091     EXIT.
+
+001082 2200-UPDATE-DRIVER-CLAIM.
+001084     MOVE "N" TO DC-FOUND-SWITCH.
+001086     PERFORM 2250-MATCH-DRIVER-ENTRY THRU
+001088         2250-MATCH-DRIVER-ENTRY-EXIT
+001090         VARYING DC-SUB FROM 1 BY 1
+001092         UNTIL DC-SUB > DC-COUNT
+001094         OR DC-ENTRY-FOUND.
+
+001096     IF NOT DC-ENTRY-FOUND AND DC-COUNT < 50
+001098         ADD 1 TO DC-COUNT
+001100         MOVE DC-COUNT      TO DC-SUB
+001102         MOVE ML-DRIVER-ID  TO DC-DRIVER-ID (DC-SUB)
+001104         MOVE WS-MILES-DRIVEN TO DC-TOTAL-MILES (DC-SUB)
+001106         MOVE WS-CLAIM-AMOUNT TO DC-CLAIM-AMOUNT (DC-SUB)
+001108     END-IF.
+001110 2200-UPDATE-DRIVER-CLAIM-EXIT.
+001112     EXIT.
+
+001114 2250-MATCH-DRIVER-ENTRY.
+001116     IF DC-DRIVER-ID (DC-SUB) = ML-DRIVER-ID
+001118         ADD WS-MILES-DRIVEN TO DC-TOTAL-MILES (DC-SUB)
+001120         ADD WS-CLAIM-AMOUNT TO DC-CLAIM-AMOUNT (DC-SUB)
+001122         MOVE "Y" TO DC-FOUND-SWITCH
+001124     END-IF.
+001126 2250-MATCH-DRIVER-ENTRY-EXIT.
+001128     EXIT.
+
+001090 8000-TERMINATE.
+001100     MOVE SPACES TO PRINT-LINE.
+001110     WRITE PRINT-LINE.
+001120     MOVE WS-FLEET-TOTAL-MILES TO PRN-FLEET-TOTAL-MILES.
+001130     WRITE PRINT-LINE FROM FLEET-TOTAL-LINE.
+001132     PERFORM 8100-PRINT-DRIVER-CLAIMS THRU
+001134         8100-PRINT-DRIVER-CLAIMS-EXIT.
+001136     PERFORM 8200-WRITE-AUDIT-RECORD THRU
+001138         8200-WRITE-AUDIT-RECORD-EXIT.
+001140     CLOSE MILEAGE-LOG-FILE
+001150           MILEAGE-REPORT
+001151           REJECT-FILE.
+001160 8000-TERMINATE-EXIT.
+001170     EXIT.
+
+001172 8100-PRINT-DRIVER-CLAIMS.
+001174     MOVE SPACES TO PRINT-LINE.
+001176     WRITE PRINT-LINE.
+001178     WRITE PRINT-LINE FROM CLAIM-HEADING-LINE.
+001180     WRITE PRINT-LINE FROM CLAIM-HEADING-UNDERLINE.
+001182     MOVE SPACES TO PRINT-LINE.
+001184     WRITE PRINT-LINE.
+001186     WRITE PRINT-LINE FROM CLAIM-TOPIC-LINE.
+001188     PERFORM 8110-PRINT-DRIVER-CLAIM-LINE THRU
+001190         8110-PRINT-DRIVER-CLAIM-LINE-EXIT
+001192         VARYING DC-SUB FROM 1 BY 1
+001194         UNTIL DC-SUB > DC-COUNT.
+001196 8100-PRINT-DRIVER-CLAIMS-EXIT.
+001198     EXIT.
+
+001200 8110-PRINT-DRIVER-CLAIM-LINE.
+001202     MOVE DC-DRIVER-ID (DC-SUB)    TO PRN-CLAIM-DRIVER-ID.
+001204     MOVE DC-TOTAL-MILES (DC-SUB)  TO PRN-CLAIM-MILES.
+001206     MOVE DC-CLAIM-AMOUNT (DC-SUB) TO PRN-CLAIM-TOTAL.
+001208     MOVE SPACES TO PRINT-LINE.
+001210     WRITE PRINT-LINE FROM DRIVER-CLAIM-LINE.
+001212 8110-PRINT-DRIVER-CLAIM-LINE-EXIT.
+001214     EXIT.
+
+001216 8200-WRITE-AUDIT-RECORD.
+001218     MOVE "MILEAGELOG"        TO AR-PROGRAM-ID.
+001220     MOVE WS-AUDIT-RUN-DATE   TO AR-RUN-DATE.
+001222     MOVE WS-AUDIT-START-TIME TO AR-START-TIME.
+001224     ACCEPT AR-END-TIME       FROM TIME.
+001226     MOVE WS-RECORDS-READ     TO AR-RECORDS-READ.
+001228     MOVE WS-RECORDS-REJECTED TO AR-RECORDS-REJECTED.
+001230     OPEN EXTEND AUDIT-TRAIL-FILE.
+001232     WRITE AUDIT-REC.
+001234     CLOSE AUDIT-TRAIL-FILE.
+001236 8200-WRITE-AUDIT-RECORD-EXIT.
+001238     EXIT.
