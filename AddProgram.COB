@@ -1,23 +1,319 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  CASH PIC 999 VALUES 123.
-       01  TOTAL PIC 9999 VALUES 1000.
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "CASH = "CASH.
-            DISPLAY "TOTAL = "TOTAL.
-            ADD CASH,20 TO TOTAL.
-            DISPLAY "CASH + TOTAL = "TOTAL.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* AUTHOR:        D. OKAFOR
+000030* INSTALLATION:  AROMAMORA LTD - BATCH SYSTEMS
+000040* DATE-WRITTEN:  2019-04-02
+000050* DATE-COMPILED:
+000060* PURPOSE:       END-OF-DAY TILL RECONCILIATION.
+000070*                READS THE DENOMINATION COUNT TAKEN OFF THE TILL
+000080*                AT CLOSE OF BUSINESS, FOOTS IT INTO A VERIFIED
+000090*                CASH TOTAL, AND COMPARES THAT TOTAL AGAINST THE
+000100*                DAY'S SALES VALUE POSTED BY AROMASALESRPT.
+000110* TECTONICS:     cobc
+000120*-----------------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140*  DATE       INIT  DESCRIPTION
+000150*  2019-04-02 DO    ORIGINAL SKELETON.
+000160*  2026-08-09 DO    REBUILT AS A REAL TILL RECONCILIATION RUN -
+000170*                   READS TILLCOUNT.DAT DENOMINATION COUNTS,
+000180*                   READS THE DAY'S EXPECTED SALES VALUE FROM
+000190*                   SALESVAL.DAT, AND PRINTS THE VARIANCE.
+000195*  2026-08-09 DO    ALSO READS TILLTXN.DAT, A BATCH OF INDIVIDUAL
+000196*                   CASH MOVEMENTS (SALES, REFUNDS, FLOAT
+000197*                   TOP-UPS) TAKEN DURING THE SHIFT, ACCUMULATING
+000198*                   A TRANSACTION COUNT AND RUNNING BALANCE THAT
+000199*                   PRINT ALONGSIDE THE DENOMINATION-COUNT TOTAL.
+000201*  2026-08-09 DO    APPENDS ONE AUDIT-REC (SEE AUDITREC.CPY) TO
+000202*                   AUDITLOG.DAT AT THE END OF EVERY RUN.
+000200******************************************************************
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. TILLRECON.
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT TILL-COUNT-FILE ASSIGN TO "TILLCOUNT.DAT"
+000270               ORGANIZATION IS LINE SEQUENTIAL.
+
+000280     SELECT SALES-VALUE-FILE ASSIGN TO "SALESVAL.DAT"
+000290               ORGANIZATION IS LINE SEQUENTIAL
+000292               FILE STATUS IS WS-SALES-VALUE-FILE-STATUS.
+
+000295     SELECT TILL-TRANSACTION-FILE ASSIGN TO "TILLTXN.DAT"
+000296               ORGANIZATION IS LINE SEQUENTIAL.
+
+000300     SELECT TILL-RECON-REPORT ASSIGN TO "TILLRECON.RPT"
+000310               ORGANIZATION IS LINE SEQUENTIAL.
+
+000315     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG.DAT"
+000316               ORGANIZATION IS LINE SEQUENTIAL.
+
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  TILL-COUNT-FILE.
+000350 01  TILL-COUNT-REC.
+000360     88 END-OF-TILL-COUNT     VALUE HIGH-VALUES.
+000370     02  TC-DENOM-DESC           PIC X(10).
+000380     02  TC-DENOM-VALUE          PIC 9(3)V99.
+000390     02  TC-DENOM-COUNT          PIC 9(3).
+
+000400 FD  SALES-VALUE-FILE.
+000410 01  SALES-VALUE-REC.
+000420     88 END-OF-SALES-VALUE    VALUE HIGH-VALUES.
+000430     02  SV-RUN-DATE             PIC 9(8).
+000440     02  SV-SALES-VALUE          PIC 9(6)V99.
+
+000442 FD  TILL-TRANSACTION-FILE.
+000444 01  TILL-TXN-REC.
+000445     88 END-OF-TILL-TXN       VALUE HIGH-VALUES.
+000446     02  TT-TXN-TYPE             PIC X.
+000447         88  TT-SALE             VALUE "S".
+000448         88  TT-REFUND           VALUE "R".
+000449         88  TT-FLOAT-TOPUP      VALUE "F".
+000450     02  TT-AMOUNT               PIC 9(5)V99.
+
+000450 FD  TILL-RECON-REPORT.
+000460 01  PRINT-LINE                  PIC X(60).
+
+000462 FD  AUDIT-TRAIL-FILE.
+000464     COPY AUDITREC.
+
+000470 WORKING-STORAGE SECTION.
+
+000480 01  REPORT-HEADING-LINE         PIC X(38)
+000490             VALUE "     AROMAMORA TILL RECONCILIATION".
+
+000500 01  REPORT-HEADING-UNDERLINE.
+000510     02  FILLER                  PIC X(5)  VALUE SPACES.
+000520     02  FILLER                  PIC X(32) VALUE ALL "-".
+
+000530 01  RUN-DATE-LINE.
+000540     02  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+000550     02  PRN-RUN-MM              PIC 99.
+000560     02  FILLER                  PIC X VALUE "/".
+000570     02  PRN-RUN-DD              PIC 99.
+000580     02  FILLER                  PIC X VALUE "/".
+000590     02  PRN-RUN-YYYY            PIC 9(4).
+
+000600 01  DENOM-HEADING-LINE          PIC X(40)
+000610             VALUE "DENOMINATION    VALUE   COUNT     TOTAL".
+
+000620 01  DENOM-LINE.
+000630     02  PRN-DENOM-DESC          PIC X(10).
+000640     02  FILLER                  PIC X(2) VALUE SPACES.
+000650     02  PRN-DENOM-VALUE         PIC BBZZ9.99.
+000660     02  FILLER                  PIC X(3) VALUE SPACES.
+000670     02  PRN-DENOM-COUNT         PIC BBZZ9.
+000680     02  FILLER                  PIC X(3) VALUE SPACES.
+000690     02  PRN-DENOM-TOTAL         PIC BB$$,$$9.99.
+
+000700 01  CASH-TOTAL-LINE.
+000710     02  FILLER          PIC X(20) VALUE SPACES.
+000715     02  FILLER          PIC X(18) VALUE "CASH TOTAL       :".
+000730     02  PRN-CASH-TOTAL  PIC B$$$,$$9.99.
+
+000740 01  SALES-VALUE-LINE.
+000750     02  FILLER          PIC X(20) VALUE SPACES.
+000755     02  FILLER          PIC X(18) VALUE "EXPECTED SALES VL:".
+000770     02  PRN-EXPECTED-VALUE PIC B$$$,$$9.99.
+
+000780 01  VARIANCE-LINE.
+000790     02  FILLER          PIC X(20) VALUE SPACES.
+000795     02  FILLER          PIC X(18) VALUE "VARIANCE         :".
+000810     02  PRN-VARIANCE    PIC B$$$,$$9.99-.
+
+000820 01  DRAWER-STATUS-LINE          PIC X(30).
+
+000822 01  TXN-SUMMARY-LINE.
+000823     02  FILLER          PIC X(20) VALUE SPACES.
+000824     02  FILLER          PIC X(18) VALUE "TXN COUNT/BALANCE:".
+000825     02  PRN-TXN-COUNT   PIC BZZZ9.
+000826     02  PRN-TXN-BALANCE PIC B$$$,$$9.99-.
+
+000830 01  WS-TOTALS.
+000840     02  WS-DENOM-TOTAL          PIC 9(5)V99.
+000850     02  WS-CASH-TOTAL           PIC 9(6)V99 VALUE ZEROS.
+000860     02  WS-EXPECTED-VALUE       PIC 9(6)V99 VALUE ZEROS.
+000870     02  WS-VARIANCE             PIC S9(6)V99.
+000875     02  WS-TXN-COUNT            PIC 9(5)    VALUE ZERO.
+000876     02  WS-TXN-BALANCE          PIC S9(6)V99 VALUE ZEROS.
+
+000880 01  WS-SWITCHES.
+000890     02  WS-TILL-EOF-SWITCH      PIC X       VALUE "N".
+000900         88  END-OF-TILL-DATA    VALUE "Y".
+000910     02  WS-SALES-VALUE-FOUND    PIC X       VALUE "N".
+000920         88  SALES-VALUE-ON-FILE VALUE "Y".
+000922     02  WS-TILL-TXN-EOF-SWITCH  PIC X       VALUE "N".
+000924         88  END-OF-TILL-TXN-DATA VALUE "Y".
+000926     02  WS-SALES-VALUE-FILE-STATUS PIC XX.
+
+000930 01  WS-CURRENT-DATE.
+000940     02  WS-CURRENT-DATE-YYYYMMDD.
+000950         03  WS-CURRENT-YYYY     PIC 9(4).
+000960         03  WS-CURRENT-MM       PIC 99.
+000970         03  WS-CURRENT-DD       PIC 99.
+
+000972 01  WS-AUDIT-FIELDS.
+000974     02  WS-AUDIT-START-TIME     PIC 9(8).
+000976     02  WS-RECORDS-READ         PIC 9(7)    VALUE ZERO.
+
+000980 PROCEDURE DIVISION.
+000990 0000-MAINLINE.
+001000     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001010     PERFORM 2000-PROCESS-TILL-COUNT THRU
+001020         2000-PROCESS-TILL-COUNT-EXIT
+001030         UNTIL END-OF-TILL-DATA.
+001032     PERFORM 2500-PROCESS-TILL-TXN THRU
+001034         2500-PROCESS-TILL-TXN-EXIT
+001036         UNTIL END-OF-TILL-TXN-DATA.
+001040     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+001050     STOP RUN.
+
+001060 1000-INITIALIZE.
+001070     OPEN INPUT TILL-COUNT-FILE.
+001080     OPEN INPUT SALES-VALUE-FILE.
+001082     OPEN INPUT TILL-TRANSACTION-FILE.
+001090     OPEN OUTPUT TILL-RECON-REPORT.
+001100     ACCEPT WS-CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+001110     MOVE WS-CURRENT-MM              TO PRN-RUN-MM.
+001120     MOVE WS-CURRENT-DD              TO PRN-RUN-DD.
+001130     MOVE WS-CURRENT-YYYY            TO PRN-RUN-YYYY.
+001135     ACCEPT WS-AUDIT-START-TIME      FROM TIME.
+001140     IF WS-SALES-VALUE-FILE-STATUS = "00"
+001142         PERFORM 1100-READ-SALES-VALUE THRU
+001145             1100-READ-SALES-VALUE-EXIT
+001146     END-IF.
+001150     PERFORM 1200-WRITE-HEADINGS THRU 1200-WRITE-HEADINGS-EXIT.
+001160     PERFORM 2100-READ-TILL-COUNT THRU 2100-READ-TILL-COUNT-EXIT.
+001162     PERFORM 2600-READ-TILL-TXN THRU 2600-READ-TILL-TXN-EXIT.
+001170 1000-INITIALIZE-EXIT.
+001180     EXIT.
+
+001190 1100-READ-SALES-VALUE.
+001200     READ SALES-VALUE-FILE
+001210         AT END
+001220             GO TO 1100-READ-SALES-VALUE-EXIT
+001230     END-READ.
+001240     MOVE SV-SALES-VALUE TO WS-EXPECTED-VALUE.
+001250     MOVE "Y" TO WS-SALES-VALUE-FOUND.
+001260 1100-READ-SALES-VALUE-EXIT.
+001270     EXIT.
+
+001280 1200-WRITE-HEADINGS.
+001290     MOVE SPACES TO PRINT-LINE.
+001300     WRITE PRINT-LINE FROM REPORT-HEADING-LINE.
+001310     WRITE PRINT-LINE FROM REPORT-HEADING-UNDERLINE.
+001320     WRITE PRINT-LINE FROM RUN-DATE-LINE.
+001330     MOVE SPACES TO PRINT-LINE.
+001340     WRITE PRINT-LINE.
+001350     WRITE PRINT-LINE FROM DENOM-HEADING-LINE.
+001360 1200-WRITE-HEADINGS-EXIT.
+001370     EXIT.
+
+001380 2000-PROCESS-TILL-COUNT.
+001390     MULTIPLY TC-DENOM-VALUE BY TC-DENOM-COUNT
+001400         GIVING WS-DENOM-TOTAL.
+001410     ADD WS-DENOM-TOTAL TO WS-CASH-TOTAL.
+001420     MOVE TC-DENOM-DESC     TO PRN-DENOM-DESC.
+001430     MOVE TC-DENOM-VALUE    TO PRN-DENOM-VALUE.
+001440     MOVE TC-DENOM-COUNT    TO PRN-DENOM-COUNT.
+001450     MOVE WS-DENOM-TOTAL    TO PRN-DENOM-TOTAL.
+001460     MOVE SPACES TO PRINT-LINE.
+001470     WRITE PRINT-LINE FROM DENOM-LINE.
+001480     PERFORM 2100-READ-TILL-COUNT THRU 2100-READ-TILL-COUNT-EXIT.
+001490 2000-PROCESS-TILL-COUNT-EXIT.
+001500     EXIT.
+
+001510 2100-READ-TILL-COUNT.
+001520     READ TILL-COUNT-FILE
+001530         AT END
+001540             SET END-OF-TILL-DATA TO TRUE
+001550     END-READ.
+001552     IF NOT END-OF-TILL-DATA
+001554         ADD 1 TO WS-RECORDS-READ
+001556     END-IF.
+001560 2100-READ-TILL-COUNT-EXIT.
+001570     EXIT.
+
+001572 2500-PROCESS-TILL-TXN.
+001574     ADD 1 TO WS-TXN-COUNT.
+001576     IF TT-SALE OR TT-FLOAT-TOPUP
+001578         ADD TT-AMOUNT TO WS-TXN-BALANCE
+001580     ELSE
+001582         IF TT-REFUND
+001584             SUBTRACT TT-AMOUNT FROM WS-TXN-BALANCE
+001586         END-IF
+001588     END-IF.
+001590     PERFORM 2600-READ-TILL-TXN THRU 2600-READ-TILL-TXN-EXIT.
+001592 2500-PROCESS-TILL-TXN-EXIT.
+001594     EXIT.
+
+001596 2600-READ-TILL-TXN.
+001598     READ TILL-TRANSACTION-FILE
+001600         AT END
+001602             SET END-OF-TILL-TXN-DATA TO TRUE
+001604     END-READ.
+001605     IF NOT END-OF-TILL-TXN-DATA
+001607         ADD 1 TO WS-RECORDS-READ
+001609     END-IF.
+001606 2600-READ-TILL-TXN-EXIT.
+001608     EXIT.
+
+001580 8000-TERMINATE.
+001590     MOVE SPACES TO PRINT-LINE.
+001600     WRITE PRINT-LINE.
+001610     MOVE WS-CASH-TOTAL TO PRN-CASH-TOTAL.
+001620     WRITE PRINT-LINE FROM CASH-TOTAL-LINE.
+
+001622     MOVE SPACES TO PRINT-LINE.
+001624     WRITE PRINT-LINE.
+001626     MOVE WS-TXN-COUNT   TO PRN-TXN-COUNT.
+001628     MOVE WS-TXN-BALANCE TO PRN-TXN-BALANCE.
+001630     WRITE PRINT-LINE FROM TXN-SUMMARY-LINE.
+
+001630     IF SALES-VALUE-ON-FILE
+001640         MOVE WS-EXPECTED-VALUE TO PRN-EXPECTED-VALUE
+001650         WRITE PRINT-LINE FROM SALES-VALUE-LINE
+001660         SUBTRACT WS-EXPECTED-VALUE FROM WS-CASH-TOTAL
+001670             GIVING WS-VARIANCE
+001680         MOVE WS-VARIANCE TO PRN-VARIANCE
+001690         WRITE PRINT-LINE FROM VARIANCE-LINE
+001700         MOVE SPACES TO PRINT-LINE
+001710         WRITE PRINT-LINE
+001720         IF WS-VARIANCE = ZERO
+001730             MOVE "DRAWER BALANCES." TO DRAWER-STATUS-LINE
+001740         ELSE
+001750             IF WS-VARIANCE > ZERO
+001760                 MOVE "DRAWER IS OVER."  TO DRAWER-STATUS-LINE
+001770             ELSE
+001780                 MOVE "DRAWER IS SHORT." TO DRAWER-STATUS-LINE
+001790             END-IF
+001800         END-IF
+001810         WRITE PRINT-LINE FROM DRAWER-STATUS-LINE
+001820     ELSE
+001830         MOVE SPACES TO PRINT-LINE
+001840         WRITE PRINT-LINE
+001850         MOVE "NO SALES VALUE ON FILE - NOT RECONCILED."
+001860             TO DRAWER-STATUS-LINE
+001870         WRITE PRINT-LINE FROM DRAWER-STATUS-LINE
+001880     END-IF.
+
+001890     CLOSE TILL-COUNT-FILE
+001895           TILL-TRANSACTION-FILE
+001900           SALES-VALUE-FILE
+001910           TILL-RECON-REPORT.
+001912     PERFORM 8200-WRITE-AUDIT-RECORD THRU
+001914         8200-WRITE-AUDIT-RECORD-EXIT.
+001920 8000-TERMINATE-EXIT.
+001930     EXIT.
+
+001940 8200-WRITE-AUDIT-RECORD.
+001942     MOVE "TILLRECON"           TO AR-PROGRAM-ID.
+001944     MOVE WS-CURRENT-DATE-YYYYMMDD TO AR-RUN-DATE.
+001946     MOVE WS-AUDIT-START-TIME   TO AR-START-TIME.
+001948     ACCEPT AR-END-TIME         FROM TIME.
+001950     MOVE WS-RECORDS-READ       TO AR-RECORDS-READ.
+001952     MOVE ZERO                  TO AR-RECORDS-REJECTED.
+001954     OPEN EXTEND AUDIT-TRAIL-FILE.
+001956     WRITE AUDIT-REC.
+001958     CLOSE AUDIT-TRAIL-FILE.
+001960 8200-WRITE-AUDIT-RECORD-EXIT.
+001962     EXIT.
