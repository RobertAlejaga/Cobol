@@ -1,122 +1,1102 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-              SELECT Sales-File ASSIGN TO "DEALS.DAT"
-                        ORGANIZATION IS LINE SEQUENTIAL.
-
-              SELECT Work-File ASSIGN TO "SORT.TMP".
-
-              SELECT Summary-Report ASSIGN TO "AROMASALES.RPT"
-                        ORGANIZATION IS LINE SEQUENTIAL.
-
-
-              SELECT Sorted-File ASSIGN TO "SORTSALE.DAT"
-                        ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD Sales-File.
-       FD  Sales-Rec.
-           88 End-Of-Sales-File    VALUE HIGH-VALUES.
-           02  SF-Customer-Id              PIC X(5).
-           02  SF-Customer-Name            PIC X(20).
-           02  SF-Oil-Id.
-               03  FILLER              PIC X.
-           88 Essential-Oil   VALUE "E".
-               03  SF-Oil-Name         PIC 99.
-           02 SF-Unit-Size             PIC 99.
-           02 SF-Units-Sold            PIC 999.
-
-       SD Work-File.
-       01 Work-Rec.
-           88 End-Of-Work-File VALUE HIGH-VALUES.
-           02  WF-Customer-Id              PIC X(5).
-           02  WF-Customer-Name            PIC X(20).
-           02  WF-Oil-Id.
-               03 FILLER               PIC X.
-               03 WF-Oil-Num           PIC 99.
-           02 WF-Unit-Size             PIC 99.
-           02 WF-Units-Sold            PIC 999.
-
-       FD Summary-Report.
-       01 Print-Line                   PIC X(64).
-
-       FD Sorted-File.
-       01 Sorted-Rec                   PIC X(33).
-
-
-
-       WORKING-STORAGE SECTION.
-
-
-       01  Oils-Table.
-           02  Oil-Cost-Values.
-               03 FILLER               PIC X(40)
-                       VALUE "0041003200450050002910250055003900650075".
-               03 FILLER               PIC X(40)
-                       VALUE "0080004400500063006500550085004812500065".
-               03 FILLER               PIC X(40)
-                       VALUE "0060005500670072006501250085006511150105".
-           02  FILLER REDEFINES Oil-Cost-VALUES.
-               03 OIL-COST           PIC 99V99 OCCURS 30 TIMES.
-
-       01  Report-Heading-Line         PIC X(44)
-                   VALUE "              AROMAMORA SUMMARY SALES REPORT"
-
-       01  Report-Heading-Underline.
-           02  FILLER                  PIC X(13) VALUE SPACES.
-           02  FILLER                  PIC X(32) VALUE ALL "-".
-
-       01  Topic-Heading-Line.
-           02  FILLER                  PIC BX(13) VALUE " CUSTOMER NAME".
-           02  FILLER                  PIC X(8) VALUE SPACES.
-           02  FILLER                  PIC X(10) VALUE "CUST-ID   ".
-           02  FILLER                  PIC X(8) VALUE "SALES   ".
-           02  FILLER                  PIC X(11) VALUE "QTY SOLD   ".
-           02  FILLER                  PIC X(11) VALUE "SALES VALUE".
-
-       01  Customer-Sales-Line.
-           02  Prn-Customer-Name           PIC X(20).
-           02  Prn-Customer-Id             PIC BBB9(5).
-           02  Prn-Customer-Sales          PIC BBBBBZZ9.
-           02  Prn-Qty-Sold            PIC BBBBBZZ,ZZ9.
-           02  Prn-Sales-Value         PIC BBBB$$$,$$9.99.
-
-       01  Entire-Sales-Line.
-           02  FILLER                  PIC X(33) VALUE SPACES.
-           02  FILLER                  PIC X(19) VALUE "TOTAL SALES       :".
-           02  Prn-Total-Sales         PIC BBBBBBZZ,ZZ9.
-
-       01  Entire-Sales-Value-Line.
-           02  FILLER                  PIC X(33) VALUE SPACES.
-           02  FILLER                  PIC X(19) VALUE "TOTAL SALES VALUE :".
-           02  Prn-Total-Sales-Value   PIC B$$$$,$$9.99.
-
-       01  Customer-Totals.
-           02  Customer-Sales              PIC 999.
-           02  Customer-Qty-Sold           PIC 9(5).
-           02  Customer-Sales-Value        PIC 9(5)V99.
-
-       01  Final-Totals.
-           02  Entire-Sales             PIC 9(5)    VALUE ZEROS.
-           02  Entire-Qty-Sold          PIC 9(6)    VALUE ZEROS.
-           02  Entire-Sales-Value       PIC 9(6)V99 VALUE ZEROS.
-
-       01  Temp-Variables.
-           02  Sale-Qty-Sold           PIC 99999.
-           02  Value-Of-Sale           PIC 999999V99.
-           02  Prev-Cust-Id            PIC X(5).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* AUTHOR:        D. OKAFOR
+000030* INSTALLATION:  AROMAMORA LTD - BATCH SYSTEMS
+000040* DATE-WRITTEN:  2019-03-11
+000050* DATE-COMPILED:
+000060* PURPOSE:       DAILY SALES SUMMARY REPORT FOR AROMAMORA.
+000070*                READS THE DAILY DEALS EXTRACT AND PRODUCES A
+000080*                CUSTOMER SALES SUMMARY, BREAKING ON CUSTOMER ID.
+000090* TECTONICS:     cobc
+000100*-----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*  DATE       INIT  DESCRIPTION
+000130*  2019-03-11 DO    ORIGINAL SKELETON.
+000140*  2026-08-09 DO    CONTROL-BREAK LOGIC WRITTEN - READS DEALS.DAT,
+000150*                   ACCUMULATES CUSTOMER-SALES-VALUE FROM THE
+000160*                   OIL-COST TABLE, BREAKS ON SF-CUSTOMER-ID AND
+000170*                   ROLLS UP INTO FINAL-TOTALS.
+000175*  2026-08-09 DO    OIL-COST TABLE NOW LOADED FROM THE OILPRICE.DAT
+000176*                   PRICED MASTER AT START OF RUN, INSTEAD OF
+000177*                   BEING COMPILED IN AS LITERALS.
+000178*  2026-08-09 DO    DEALS.DAT IS NOW SORTED THROUGH WORK-FILE INTO
+000179*                   SORTSALE.DAT ON CUSTOMER-ID/OIL-NAME BEFORE THE
+000179*                   REPORT READS IT, SO THE CONTROL BREAK NO LONGER
+000179*                   DEPENDS ON THE ORDER DEALS ARRIVE IN.
+000179*  2026-08-09 DO    ADDED RUN DATE AND PAGE NUMBER TO THE REPORT
+000179*                   HEADING, REPRINTED EVERY WS-LINES-PER-PAGE
+000179*                   CUSTOMER LINES.
+000179*  2026-08-09 DO    RECORDS WITH A BLANK CUSTOMER ID OR AN OIL
+000179*                   NUMBER OUTSIDE 01-30 ARE NOW WRITTEN TO
+000179*                   REJECTS.DAT WITH A REASON INSTEAD OF BEING
+000179*                   ACCUMULATED.
+000179*  2026-08-09 DO    RUN'S ENTIRE-SALES-VALUE IS NOW ALSO WRITTEN
+000179*                   TO SALESVAL.DAT SO THE TILL RECONCILIATION
+000179*                   RUN HAS SOMETHING TO CHECK THE DRAWER AGAINST.
+000179*  2026-08-09 DO    ADDED CHECKPOINT/RESTART - A CHECKPOINT IS
+000179*                   DROPPED TO AROMACKPT.DAT EVERY
+000179*                   WS-CHECKPOINT-INTERVAL CUSTOMERS, AND A RERUN
+000179*                   PICKS UP AFTER THE LAST CUSTOMER CHECKPOINTED
+000179*                   INSTEAD OF FROM THE TOP OF SORTSALE.DAT.
+000181*  2026-08-09 DO    ADDED A SALES-REP COMMISSION CALCULATION -
+000182*                   RATE VARIES BY OIL TYPE, PRINTED ON THE
+000183*                   CUSTOMER LINE, WITH A RUN TOTAL AND A
+000184*                   PER-REP COMMISSION SUMMARY AT THE END.
+000185*  2026-08-09 DO    ADDED A PRODUCT-LEVEL SUMMARY SECTION - UNITS
+000186*                   SOLD AND SALES VALUE ACCUMULATED PER OIL
+000187*                   NUMBER ACROSS ALL CUSTOMERS AND PRINTED AT
+000188*                   THE END OF THE RUN.
+000189*  2026-08-09 DO    SALES-REC/WORK-REC/SORTED-REC NOW COPYBOOKED
+000190*                   FROM SALESREC.CPY (COPY ... REPLACING FOR
+000191*                   THE WF-/SR- PREFIXED COPIES) INSTEAD OF BEING
+000192*                   MAINTAINED AS THREE SEPARATE FIELD LISTS.
+000193*  2026-08-09 DO    CUSTOMER-ID/NAME NOW VALIDATED AGAINST A
+000194*                   CUSTOMER.DAT MASTER LOADED AT START OF RUN -
+000195*                   UNKNOWN OR INACTIVE CUSTOMERS ARE REJECTED AND
+000196*                   THE MASTER'S NAME IS PRINTED ON THE CUSTOMER
+000197*                   LINE, INSTEAD OF WHATEVER WAS KEYED ON THE DEAL.
+000198*  2026-08-09 DO    APPENDS ONE AUDIT-REC (SEE AUDITREC.CPY) TO
+000199*                   AUDITLOG.DAT AT THE END OF EVERY RUN - START/
+000200*                   END TIME AND RECORDS READ/REJECTED.
+000201*  2026-08-09 DO    THE SORT INTO SORTSALE.DAT NOW MERGES ADJACENT
+000202*                   RECORDS SHARING A CUSTOMER ID AND OIL NUMBER,
+000203*                   SUMMING UNITS-SOLD, SO TWO DEALS FOR THE SAME
+000204*                   CUSTOMER/OIL ON ONE DAY PRINT AS ONE LINE.
+000180******************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AROMASALESRPT.
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT SALES-FILE ASSIGN TO "DEALS.DAT"
+000250               ORGANIZATION IS LINE SEQUENTIAL.
+
+000260     SELECT WORK-FILE ASSIGN TO "SORT.TMP".
+
+000270     SELECT SUMMARY-REPORT ASSIGN TO "AROMASALES.RPT"
+000280               ORGANIZATION IS LINE SEQUENTIAL.
+
+000290     SELECT SORTED-FILE ASSIGN TO "SORTSALE.DAT"
+000300               ORGANIZATION IS LINE SEQUENTIAL.
+
+000305     SELECT OIL-PRICE-FILE ASSIGN TO "OILPRICE.DAT"
+000306               ORGANIZATION IS LINE SEQUENTIAL.
+
+000307     SELECT REJECT-FILE ASSIGN TO "REJECTS.DAT"
+000308               ORGANIZATION IS LINE SEQUENTIAL
+000309               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+000309     SELECT SALES-VALUE-FILE ASSIGN TO "SALESVAL.DAT"
+000401               ORGANIZATION IS LINE SEQUENTIAL.
+
+000402     SELECT CHECKPOINT-FILE ASSIGN TO "AROMACKPT.DAT"
+000403               ORGANIZATION IS LINE SEQUENTIAL
+000404               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+000405     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTOMER.DAT"
+000406               ORGANIZATION IS LINE SEQUENTIAL.
+
+000407     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG.DAT"
+000408               ORGANIZATION IS LINE SEQUENTIAL.
+
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  SALES-FILE.
+000335     COPY SALESREC.
+
+000440 SD  WORK-FILE.
+000445     COPY SALESREC REPLACING
+000446         ==SALES-REC== BY ==WORK-REC==
+000447         ==END-OF-SALES-FILE== BY ==END-OF-WORK-FILE==
+000448         ==SF-CUSTOMER-ID== BY ==WF-CUSTOMER-ID==
+000449         ==SF-CUSTOMER-NAME== BY ==WF-CUSTOMER-NAME==
+000450         ==SF-REP-ID== BY ==WF-REP-ID==
+000451         ==SF-OIL-ID== BY ==WF-OIL-ID==
+000452         ==SF-OIL-TYPE== BY ==WF-OIL-TYPE==
+000453         ==ESSENTIAL-OIL== BY ==WF-ESSENTIAL-OIL==
+000454         ==CARRIER-OIL== BY ==WF-CARRIER-OIL==
+000455         ==BLEND-OIL== BY ==WF-BLEND-OIL==
+000456         ==SF-OIL-NAME== BY ==WF-OIL-NAME==
+000457         ==SF-UNIT-SIZE== BY ==WF-UNIT-SIZE==
+000458         ==SF-UNITS-SOLD== BY ==WF-UNITS-SOLD==.
+
+000540 FD  SUMMARY-REPORT.
+000550 01  PRINT-LINE                   PIC X(80).
+
+000560 FD  SORTED-FILE.
+000565     COPY SALESREC REPLACING
+000566         ==SALES-REC== BY ==SORTED-REC==
+000567         ==END-OF-SALES-FILE== BY ==END-OF-SORTED-FILE==
+000568         ==SF-CUSTOMER-ID== BY ==SR-CUSTOMER-ID==
+000569         ==SF-CUSTOMER-NAME== BY ==SR-CUSTOMER-NAME==
+000570         ==SF-REP-ID== BY ==SR-REP-ID==
+000571         ==SF-OIL-ID== BY ==SR-OIL-ID==
+000572         ==SF-OIL-TYPE== BY ==SR-OIL-TYPE==
+000573         ==ESSENTIAL-OIL== BY ==SR-ESSENTIAL-OIL==
+000574         ==CARRIER-OIL== BY ==SR-CARRIER-OIL==
+000575         ==BLEND-OIL== BY ==SR-BLEND-OIL==
+000576         ==SF-OIL-NAME== BY ==SR-OIL-NAME==
+000577         ==SF-UNIT-SIZE== BY ==SR-UNIT-SIZE==
+000578         ==SF-UNITS-SOLD== BY ==SR-UNITS-SOLD==.
+
+000572 FD  OIL-PRICE-FILE.
+000573 01  OIL-PRICE-REC.
+000574     88 END-OF-OIL-PRICE-FILE VALUE HIGH-VALUES.
+000575     02  OP-OIL-NUM              PIC 99.
+000576     02  OP-OIL-PRICE            PIC 99V99.
+
+000561 FD  REJECT-FILE.
+000562 01  REJECT-REC.
+000563     02  RJ-CUSTOMER-ID          PIC X(5).
+000564     02  FILLER                  PIC X VALUE SPACE.
+000565     02  RJ-CUSTOMER-NAME        PIC X(20).
+000566     02  FILLER                  PIC X VALUE SPACE.
+000567     02  RJ-OIL-NAME             PIC ZZ.
+000568     02  FILLER                  PIC X VALUE SPACE.
+000569     02  RJ-REASON               PIC X(30).
+
+000578 FD  SALES-VALUE-FILE.
+000579 01  SALES-VALUE-REC.
+000582     02  SV-RUN-DATE             PIC 9(8).
+000583     02  SV-SALES-VALUE          PIC 9(6)V99.
+
+000584 FD  CHECKPOINT-FILE.
+000585 01  CHECKPOINT-REC.
+000586     88 END-OF-CHECKPOINT-FILE  VALUE HIGH-VALUES.
+000587     02  CK-LAST-CUST-ID         PIC X(5).
+000588     02  CK-ENTIRE-SALES         PIC 9(5).
+000589     02  CK-ENTIRE-QTY-SOLD      PIC 9(6).
+000590     02  CK-ENTIRE-SALES-VALUE   PIC 9(6)V99.
+000591     02  CK-ENTIRE-COMMISSION    PIC 9(6)V99.
+000591     02  CK-PAGE-NUM             PIC 999.
+000592     02  CK-OIL-TYPE-TOTALS.
+000593         03  CK-OTT-ENTRY OCCURS 3 TIMES.
+000594             04  CK-OTT-QTY-SOLD     PIC 9(6).
+000595             04  CK-OTT-SALES-VALUE  PIC 9(6)V99.
+000596     02  CK-PRODUCT-TOTALS.
+000597         03  CK-PT-ENTRY OCCURS 30 TIMES.
+000598             04  CK-PT-QTY-SOLD      PIC 9(6).
+000599             04  CK-PT-SALES-VALUE   PIC 9(6)V99.
+000601     02  CK-REP-COMM-COUNT       PIC 99.
+000602     02  CK-REP-COMMISSION-TABLE.
+000603         03  CK-RC-ENTRY OCCURS 50 TIMES.
+000604             04  CK-RC-REP-ID        PIC X(5).
+000605             04  CK-RC-COMMISSION    PIC 9(6)V99.
+
+000592 FD  CUSTOMER-MASTER-FILE.
+000593 01  CUSTOMER-MASTER-REC.
+000594     88 END-OF-CUSTOMER-MASTER  VALUE HIGH-VALUES.
+000595     02  CM-CUSTOMER-ID          PIC X(5).
+000596     02  CM-CUSTOMER-NAME        PIC X(20).
+000597     02  CM-STATUS               PIC X.
+000598         88 CM-ACTIVE            VALUE "A".
+
+000599 FD  AUDIT-TRAIL-FILE.
+000601     COPY AUDITREC.
+
+000580 WORKING-STORAGE SECTION.
+
+000590 01  OILS-TABLE.
+000600     02  OIL-COST    PIC 99V99 OCCURS 30 TIMES.
+
+000605 01  OT-IDX                      PIC 99.
+000606 01  WS-OIL-PRICE-READS          PIC 99      VALUE ZERO.
+
+000606 01  PRODUCT-TOTALS.
+000607     02  PRODUCT-ENTRY OCCURS 30 TIMES.
+000608         03  PT-QTY-SOLD         PIC 9(6).
+000609         03  PT-SALES-VALUE      PIC 9(6)V99.
+
+000611 01  PT-SUB                      PIC 99.
+
+000612 01  CUSTOMER-MASTER-TABLE.
+000613     02  CUST-ENTRY OCCURS 200 TIMES.
+000614         03  CT-CUSTOMER-ID      PIC X(5).
+000615         03  CT-CUSTOMER-NAME    PIC X(20).
+000616         03  CT-STATUS           PIC X.
+000617             88  CT-ACTIVE       VALUE "A".
+
+000618 01  CT-COUNT                    PIC 999     VALUE ZERO.
+000619 01  CT-SUB                      PIC 999.
+000619 01  CT-MATCHED-SUB              PIC 999.
+
+000620 01  WS-CUST-SWITCHES.
+000621     02  CT-FOUND-SWITCH         PIC X       VALUE "N".
+000622         88  CT-ENTRY-FOUND      VALUE "Y".
+
+000690 01  REPORT-HEADING-LINE         PIC X(44)
+000700             VALUE "              AROMAMORA SUMMARY SALES REPORT".
+
+000710 01  REPORT-HEADING-UNDERLINE.
+000720     02  FILLER                  PIC X(13) VALUE SPACES.
+000730     02  FILLER                  PIC X(32) VALUE ALL "-".
+
+000732 01  RUN-DATE-LINE.
+000733     02  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+000734     02  PRN-RUN-MM               PIC 99.
+000735     02  FILLER                  PIC X VALUE "/".
+000736     02  PRN-RUN-DD               PIC 99.
+000737     02  FILLER                  PIC X VALUE "/".
+000738     02  PRN-RUN-YYYY             PIC 9(4).
+000739     02  FILLER                  PIC X(10) VALUE SPACES.
+000741     02  FILLER                  PIC X(6) VALUE "PAGE: ".
+000742     02  PRN-PAGE-NUM             PIC ZZ9.
+
+000745 01  TOPIC-HEADING-LINE.
+000750     02  FILLER          PIC BX(13) VALUE " CUSTOMER NAME".
+000760     02  FILLER          PIC X(8) VALUE SPACES.
+000770     02  FILLER          PIC X(10) VALUE "CUST-ID   ".
+000780     02  FILLER          PIC X(8) VALUE "SALES   ".
+000790     02  FILLER          PIC X(11) VALUE "QTY SOLD   ".
+000795     02  FILLER          PIC X(13) VALUE "SALES VALUE  ".
+000801     02  FILLER          PIC X(10) VALUE "COMMISSION".
+
+000810 01  CUSTOMER-SALES-LINE.
+000820     02  PRN-CUSTOMER-NAME           PIC X(20).
+000830     02  PRN-CUSTOMER-ID             PIC BBB9(5).
+000840     02  PRN-CUSTOMER-SALES          PIC BBBBBZZ9.
+000850     02  PRN-QTY-SOLD            PIC BBBBBZZ,ZZ9.
+000860     02  PRN-SALES-VALUE         PIC BBBB$$$,$$9.99.
+000865     02  PRN-COMMISSION          PIC BBB$$$,$$9.99.
+
+000870 01  ENTIRE-SALES-LINE.
+000880     02  FILLER          PIC X(33) VALUE SPACES.
+000890     02  FILLER          PIC X(19) VALUE "TOTAL SALES       :".
+000900     02  PRN-TOTAL-SALES PIC BBBBBBZZ,ZZ9.
+
+000910 01  ENTIRE-SALES-VALUE-LINE.
+000920     02  FILLER          PIC X(33) VALUE SPACES.
+000930     02  FILLER          PIC X(19) VALUE "TOTAL SALES VALUE :".
+000940     02  PRN-TOTAL-SALES-VALUE PIC B$$$$,$$9.99.
+
+000941 01  ENTIRE-COMMISSION-LINE.
+000942     02  FILLER          PIC X(33) VALUE SPACES.
+000943     02  FILLER          PIC X(19) VALUE "TOTAL COMMISSION  :".
+000944     02  PRN-TOTAL-COMMISSION PIC B$$$$,$$9.99.
+
+000945 01  COMMISSION-HEADING-LINE     PIC X(24)
+000946             VALUE "COMMISSION BY SALES REP".
+
+000947 01  COMMISSION-LINE.
+000948     02  PRN-REP-ID              PIC X(10).
+000949     02  FILLER                  PIC X(2) VALUE SPACES.
+000951     02  FILLER                  PIC X(11) VALUE "COMMISSION:".
+000952     02  PRN-REP-COMMISSION      PIC $$$,$$9.99.
+
+000953 01  OIL-TYPE-HEADING-LINE       PIC X(28)
+000943             VALUE "SALES VALUE BY OIL TYPE".
+
+000944 01  OIL-TYPE-LINE.
+000945     02  PRN-OT-TYPE-NAME        PIC X(10).
+000946     02  FILLER                  PIC X(2) VALUE SPACES.
+000947     02  FILLER                  PIC X(9) VALUE "QTY SOLD:".
+000948     02  PRN-OT-QTY-SOLD         PIC ZZZ,ZZ9.
+000949     02  FILLER                  PIC X(4) VALUE SPACES.
+000950     02  FILLER                  PIC X(6) VALUE "VALUE:".
+000951     02  PRN-OT-SALES-VALUE      PIC $$$,$$9.99.
+
+002301 01  PRODUCT-HEADING-LINE        PIC X(28)
+002302             VALUE "SALES VALUE BY OIL NUMBER".
+
+002303 01  PRODUCT-LINE.
+002304     02  FILLER                  PIC X(4) VALUE "OIL:".
+002305     02  PRN-PT-OIL-NUM          PIC ZZ.
+002306     02  FILLER                  PIC X(4) VALUE SPACES.
+002307     02  FILLER                  PIC X(9) VALUE "QTY SOLD:".
+002308     02  PRN-PT-QTY-SOLD         PIC ZZZ,ZZ9.
+002309     02  FILLER                  PIC X(4) VALUE SPACES.
+002310     02  FILLER                  PIC X(6) VALUE "VALUE:".
+002311     02  PRN-PT-SALES-VALUE      PIC $$$,$$9.99.
+
+000952 01  OIL-TYPE-TOTALS.
+000953     02  OIL-TYPE-ENTRY OCCURS 3 TIMES.
+000954         03  OTT-TYPE-CODE       PIC X.
+000955         03  OTT-TYPE-NAME       PIC X(10).
+000956         03  OTT-QTY-SOLD        PIC 9(6).
+000957         03  OTT-SALES-VALUE     PIC 9(6)V99.
+
+000958 01  OTT-SUB                     PIC 9.
+
+000959 01  CUSTOMER-TOTALS.
+000960     02  CUSTOMER-SALES              PIC 999.
+000970     02  CUSTOMER-QTY-SOLD           PIC 9(5).
+000980     02  CUSTOMER-SALES-VALUE        PIC 9(5)V99.
+000981     02  CUSTOMER-COMMISSION         PIC 9(5)V99.
+
+000990 01  FINAL-TOTALS.
+001000     02  ENTIRE-SALES             PIC 9(5)    VALUE ZEROS.
+001010     02  ENTIRE-QTY-SOLD          PIC 9(6)    VALUE ZEROS.
+001020     02  ENTIRE-SALES-VALUE       PIC 9(6)V99 VALUE ZEROS.
+001021     02  ENTIRE-COMMISSION        PIC 9(6)V99 VALUE ZEROS.
+
+001030 01  TEMP-VARIABLES.
+001040     02  SALE-QTY-SOLD           PIC 99999.
+001050     02  VALUE-OF-SALE           PIC 999999V99.
+001051     02  COMMISSION-OF-SALE      PIC 999999V99.
+001060     02  PREV-CUST-ID            PIC X(5).
+001062     02  PREV-CUST-NAME          PIC X(20).
+001064     02  WS-MASTER-CUSTOMER-NAME PIC X(20).
+
+001061 01  COMMISSION-RATE-TABLE.
+001062     02  COMMISSION-RATE-ENTRY OCCURS 3 TIMES.
+001063         03  CR-TYPE-CODE        PIC X.
+001064         03  CR-RATE             PIC V99.
+
+001065 01  REP-COMMISSION-TABLE.
+001066     02  REP-COMM-ENTRY OCCURS 50 TIMES.
+001067         03  RC-REP-ID           PIC X(5).
+001068         03  RC-COMMISSION       PIC 9(6)V99.
+
+001069 01  REP-COMM-COUNT                  PIC 99      VALUE ZERO.
+001071 01  REP-COMM-SUB                    PIC 99.
+001075 01  CR-SUB                          PIC 9.
+
+001072 01  WS-REP-COMM-SWITCHES.
+001073     02  REP-COMM-FOUND-SWITCH       PIC X       VALUE "N".
+001074         88  REP-COMM-ENTRY-FOUND    VALUE "Y".
+
+001070 01  WS-SWITCHES.
+001080     02  WS-EOF-SWITCH           PIC X       VALUE "N".
+001090         88  END-OF-SALES-DATA   VALUE "Y".
+001100     02  WS-FIRST-RECORD-SWITCH  PIC X       VALUE "Y".
+001110         88  FIRST-RECORD        VALUE "Y".
+001112     02  WS-OIL-PRICE-EOF-SWITCH PIC X       VALUE "N".
+001114         88  END-OF-OIL-PRICES   VALUE "Y".
+001121     02  WS-VALID-RECORD-SWITCH  PIC X       VALUE "Y".
+001122         88  RECORD-IS-VALID     VALUE "Y".
+
+001123 01  WS-REJECT-REASON            PIC X(30).
+
+001115 01  WS-REPORT-CONTROLS.
+001116     02  WS-PAGE-NUM             PIC 999     VALUE 1.
+001117     02  WS-LINE-COUNT           PIC 99      VALUE ZERO.
+001118     02  WS-LINES-PER-PAGE       PIC 99      VALUE 20.
+
+001119 01  WS-CURRENT-DATE.
+001120     02  WS-CURRENT-DATE-YYYYMMDD.
+001121         03  WS-CURRENT-YYYY     PIC 9(4).
+001122         03  WS-CURRENT-MM       PIC 99.
+001123         03  WS-CURRENT-DD       PIC 99.
+
+001129 01  WS-AUDIT-FIELDS.
+001130     02  WS-AUDIT-START-TIME     PIC 9(8).
+001131     02  WS-RECORDS-READ         PIC 9(7)    VALUE ZERO.
+001132     02  WS-RECORDS-REJECTED     PIC 9(7)    VALUE ZERO.
+
+001124 01  WS-CKPT-FILE-STATUS         PIC XX.
+
+001124 01  WS-REJECT-FILE-STATUS       PIC XX.
+
+001125 01  WS-CKPT-SWITCHES.
+001126     02  WS-RESTART-FOUND-SWITCH PIC X       VALUE "N".
+001127         88  RESTART-FOUND       VALUE "Y".
+
+001128 01  WS-CHECKPOINT-INTERVAL      PIC 99      VALUE 50.
+001129 01  WS-CUSTOMERS-SINCE-CKPT     PIC 99      VALUE ZERO.
+
+001130 01  WS-RESTART-HOLD.
+001131     02  WS-RESTART-LAST-CUST-ID PIC X(5).
+001132     02  WS-RESTART-ENTIRE-SALES PIC 9(5).
+001133     02  WS-RESTART-ENTIRE-QTY   PIC 9(6).
+001134     02  WS-RESTART-ENTIRE-VALUE PIC 9(6)V99.
+001135     02  WS-RESTART-ENTIRE-COMM  PIC 9(6)V99.
+001135     02  WS-RESTART-PAGE-NUM     PIC 999.
+001135     02  WS-RESTART-OIL-TYPE-TOTALS.
+001135         03  WS-RESTART-OTT-ENTRY OCCURS 3 TIMES.
+001135             04  WS-RESTART-OTT-QTY-SOLD    PIC 9(6).
+001135             04  WS-RESTART-OTT-SALES-VALUE PIC 9(6)V99.
+001135     02  WS-RESTART-PRODUCT-TOTALS.
+001135         03  WS-RESTART-PT-ENTRY OCCURS 30 TIMES.
+001135             04  WS-RESTART-PT-QTY-SOLD     PIC 9(6).
+001135             04  WS-RESTART-PT-SALES-VALUE  PIC 9(6)V99.
+001135     02  WS-RESTART-REP-COMM-COUNT  PIC 99.
+001135     02  WS-RESTART-REP-COMMISSION-TABLE.
+001135         03  WS-RESTART-RC-ENTRY OCCURS 50 TIMES.
+001135             04  WS-RESTART-RC-REP-ID     PIC X(5).
+001135             04  WS-RESTART-RC-COMMISSION PIC 9(6)V99.
+
+001136 01  WS-MERGE-HOLD-REC.
+001137     02  MH-CUSTOMER-ID          PIC X(5).
+001138     02  MH-CUSTOMER-NAME        PIC X(20).
+001139     02  MH-REP-ID               PIC X(5).
+001140     02  MH-OIL-ID.
+001141         03  MH-OIL-TYPE         PIC X.
+001142         03  MH-OIL-NAME         PIC 99.
+001143     02  MH-UNIT-SIZE            PIC 99.
+001144     02  MH-UNITS-SOLD           PIC 9(4).
+
+001145 01  WS-MERGE-SWITCHES.
+001146     02  MH-HOLD-SWITCH          PIC X       VALUE "N".
+001147         88  MH-HOLD-ACTIVE      VALUE "Y".
+
+001120 PROCEDURE DIVISION.
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001150     PERFORM 2000-PROCESS-FILE THRU 2000-PROCESS-FILE-EXIT
+001160         UNTIL END-OF-SALES-DATA.
+001170     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+001180     STOP RUN.
+
+001190 1000-INITIALIZE.
+001195     SORT WORK-FILE
+001196         ON ASCENDING KEY WF-CUSTOMER-ID, WF-OIL-NAME
+001197         USING SALES-FILE
+001198         OUTPUT PROCEDURE IS 1096-MERGE-SORTED-RECORDS THRU
+001199             1096-MERGE-SORTED-RECORDS-EXIT.
+001200     OPEN INPUT SORTED-FILE.
+001216     OPEN OUTPUT SALES-VALUE-FILE.
+001211     ACCEPT WS-CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+001212     MOVE WS-CURRENT-MM              TO PRN-RUN-MM.
+001213     MOVE WS-CURRENT-DD              TO PRN-RUN-DD.
+001214     MOVE WS-CURRENT-YYYY            TO PRN-RUN-YYYY.
+001217     ACCEPT WS-AUDIT-START-TIME      FROM TIME.
+001220     MOVE SPACES TO PREV-CUST-ID.
+001230     MOVE ZEROS TO CUSTOMER-SALES
+001240                   CUSTOMER-QTY-SOLD
+001250                   CUSTOMER-SALES-VALUE
+001251                   CUSTOMER-COMMISSION.
+001255     PERFORM 1050-LOAD-OIL-PRICES THRU 1050-LOAD-OIL-PRICES-EXIT.
+001256     PERFORM 1070-INIT-OIL-TYPE-TOTALS THRU
+001257         1070-INIT-OIL-TYPE-TOTALS-EXIT.
+001258     PERFORM 1075-INIT-COMMISSION-RATES THRU
+001259         1075-INIT-COMMISSION-RATES-EXIT.
+002401     PERFORM 1076-INIT-PRODUCT-TOTALS THRU
+002402         1076-INIT-PRODUCT-TOTALS-EXIT
+002403         VARYING PT-SUB FROM 1 BY 1 UNTIL PT-SUB > 30.
+002701     PERFORM 1077-LOAD-CUSTOMERS THRU 1077-LOAD-CUSTOMERS-EXIT.
+001261     PERFORM 1080-CHECK-FOR-RESTART THRU
+001262         1080-CHECK-FOR-RESTART-EXIT.
+002711     IF RESTART-FOUND
+002712         OPEN EXTEND SUMMARY-REPORT
+002713         OPEN EXTEND REJECT-FILE
+002718         MOVE WS-RESTART-PAGE-NUM TO WS-PAGE-NUM
+002714     ELSE
+002715         OPEN OUTPUT SUMMARY-REPORT
+002716         OPEN OUTPUT REJECT-FILE
+002717     END-IF.
+001260     PERFORM 1100-WRITE-HEADINGS THRU 1100-WRITE-HEADINGS-EXIT.
+001263     IF RESTART-FOUND
+001264         MOVE WS-RESTART-ENTIRE-SALES TO ENTIRE-SALES
+001265         MOVE WS-RESTART-ENTIRE-QTY   TO ENTIRE-QTY-SOLD
+001266         MOVE WS-RESTART-ENTIRE-VALUE TO ENTIRE-SALES-VALUE
+002201         MOVE WS-RESTART-ENTIRE-COMM  TO ENTIRE-COMMISSION
+002242         MOVE WS-RESTART-REP-COMM-COUNT TO REP-COMM-COUNT
+002243         PERFORM 1091-RESTORE-OIL-TYPE-TOTALS THRU
+002244             1091-RESTORE-OIL-TYPE-TOTALS-EXIT
+002245             VARYING OTT-SUB FROM 1 BY 1 UNTIL OTT-SUB > 3
+002246         PERFORM 1092-RESTORE-PRODUCT-TOTALS THRU
+002247             1092-RESTORE-PRODUCT-TOTALS-EXIT
+002248             VARYING PT-SUB FROM 1 BY 1 UNTIL PT-SUB > 30
+002249         PERFORM 1093-RESTORE-REP-COMMISSION THRU
+002250             1093-RESTORE-REP-COMMISSION-EXIT
+002251             VARYING REP-COMM-SUB FROM 1 BY 1
+002252             UNTIL REP-COMM-SUB > REP-COMM-COUNT
+001267         PERFORM 1090-SKIP-TO-CHECKPOINT THRU
+001268             1090-SKIP-TO-CHECKPOINT-EXIT
+001269     ELSE
+001270         PERFORM 2100-READ-RECORD THRU 2100-READ-RECORD-EXIT
+001271     END-IF.
+001280 1000-INITIALIZE-EXIT.
+001290     EXIT.
+
+001271 1080-CHECK-FOR-RESTART.
+001272     OPEN INPUT CHECKPOINT-FILE.
+001273     IF WS-CKPT-FILE-STATUS = "00"
+001274         PERFORM 1085-READ-CHECKPOINT THRU
+001275             1085-READ-CHECKPOINT-EXIT
+001276             UNTIL END-OF-CHECKPOINT-FILE
+001277         CLOSE CHECKPOINT-FILE
+001278         OPEN EXTEND CHECKPOINT-FILE
+001279     ELSE
+001280         OPEN OUTPUT CHECKPOINT-FILE
+001281     END-IF.
+001282 1080-CHECK-FOR-RESTART-EXIT.
+001283     EXIT.
+
+001284 1085-READ-CHECKPOINT.
+001285     READ CHECKPOINT-FILE
+001286         AT END
+001287             SET END-OF-CHECKPOINT-FILE TO TRUE
+001288     END-READ.
+001289     IF NOT END-OF-CHECKPOINT-FILE
+001290         MOVE CK-LAST-CUST-ID       TO WS-RESTART-LAST-CUST-ID
+001291         MOVE CK-ENTIRE-SALES       TO WS-RESTART-ENTIRE-SALES
+001292         MOVE CK-ENTIRE-QTY-SOLD    TO WS-RESTART-ENTIRE-QTY
+001293         MOVE CK-ENTIRE-SALES-VALUE TO WS-RESTART-ENTIRE-VALUE
+002202         MOVE CK-ENTIRE-COMMISSION  TO WS-RESTART-ENTIRE-COMM
+002203         MOVE CK-PAGE-NUM           TO WS-RESTART-PAGE-NUM
+002210         MOVE CK-REP-COMM-COUNT     TO WS-RESTART-REP-COMM-COUNT
+002211         PERFORM 1086-STAGE-OIL-TYPE-TOTALS THRU
+002212             1086-STAGE-OIL-TYPE-TOTALS-EXIT
+002213             VARYING OTT-SUB FROM 1 BY 1 UNTIL OTT-SUB > 3
+002214         PERFORM 1087-STAGE-PRODUCT-TOTALS THRU
+002215             1087-STAGE-PRODUCT-TOTALS-EXIT
+002216             VARYING PT-SUB FROM 1 BY 1 UNTIL PT-SUB > 30
+002217         PERFORM 1088-STAGE-REP-COMMISSION THRU
+002218             1088-STAGE-REP-COMMISSION-EXIT
+002219             VARYING REP-COMM-SUB FROM 1 BY 1
+002220             UNTIL REP-COMM-SUB > CK-REP-COMM-COUNT
+001294         SET RESTART-FOUND TO TRUE
+001295     END-IF.
+001296 1085-READ-CHECKPOINT-EXIT.
+001297     EXIT.
+
+002221 1086-STAGE-OIL-TYPE-TOTALS.
+002222     MOVE CK-OTT-QTY-SOLD (OTT-SUB) TO
+002223         WS-RESTART-OTT-QTY-SOLD (OTT-SUB).
+002224     MOVE CK-OTT-SALES-VALUE (OTT-SUB) TO
+002225         WS-RESTART-OTT-SALES-VALUE (OTT-SUB).
+002226 1086-STAGE-OIL-TYPE-TOTALS-EXIT.
+002227     EXIT.
+
+002228 1087-STAGE-PRODUCT-TOTALS.
+002229     MOVE CK-PT-QTY-SOLD (PT-SUB) TO
+002230         WS-RESTART-PT-QTY-SOLD (PT-SUB).
+002231     MOVE CK-PT-SALES-VALUE (PT-SUB) TO
+002232         WS-RESTART-PT-SALES-VALUE (PT-SUB).
+002233 1087-STAGE-PRODUCT-TOTALS-EXIT.
+002234     EXIT.
+
+002235 1088-STAGE-REP-COMMISSION.
+002236     MOVE CK-RC-REP-ID (REP-COMM-SUB) TO
+002237         WS-RESTART-RC-REP-ID (REP-COMM-SUB).
+002238     MOVE CK-RC-COMMISSION (REP-COMM-SUB) TO
+002239         WS-RESTART-RC-COMMISSION (REP-COMM-SUB).
+002240 1088-STAGE-REP-COMMISSION-EXIT.
+002241     EXIT.
+
+002242 1091-RESTORE-OIL-TYPE-TOTALS.
+002243     MOVE WS-RESTART-OTT-QTY-SOLD (OTT-SUB) TO
+002244         OTT-QTY-SOLD (OTT-SUB).
+002245     MOVE WS-RESTART-OTT-SALES-VALUE (OTT-SUB) TO
+002246         OTT-SALES-VALUE (OTT-SUB).
+002247 1091-RESTORE-OIL-TYPE-TOTALS-EXIT.
+002248     EXIT.
+
+002249 1092-RESTORE-PRODUCT-TOTALS.
+002250     MOVE WS-RESTART-PT-QTY-SOLD (PT-SUB) TO
+002251         PT-QTY-SOLD (PT-SUB).
+002252     MOVE WS-RESTART-PT-SALES-VALUE (PT-SUB) TO
+002253         PT-SALES-VALUE (PT-SUB).
+002254 1092-RESTORE-PRODUCT-TOTALS-EXIT.
+002255     EXIT.
+
+002256 1093-RESTORE-REP-COMMISSION.
+002257     MOVE WS-RESTART-RC-REP-ID (REP-COMM-SUB) TO
+002258         RC-REP-ID (REP-COMM-SUB).
+002259     MOVE WS-RESTART-RC-COMMISSION (REP-COMM-SUB) TO
+002260         RC-COMMISSION (REP-COMM-SUB).
+002261 1093-RESTORE-REP-COMMISSION-EXIT.
+002262     EXIT.
+
+001298 1090-SKIP-TO-CHECKPOINT.
+001299     PERFORM 2100-READ-RECORD THRU 2100-READ-RECORD-EXIT.
+001300     PERFORM 1095-SKIP-RECORD THRU 1095-SKIP-RECORD-EXIT
+001301         UNTIL END-OF-SALES-DATA
+001302         OR SR-CUSTOMER-ID > WS-RESTART-LAST-CUST-ID.
+001303 1090-SKIP-TO-CHECKPOINT-EXIT.
+001304     EXIT.
+
+001305 1095-SKIP-RECORD.
+001306     PERFORM 2100-READ-RECORD THRU 2100-READ-RECORD-EXIT.
+001307 1095-SKIP-RECORD-EXIT.
+001308     EXIT.
+
+001309 1096-MERGE-SORTED-RECORDS.
+001320     MOVE "N" TO MH-HOLD-SWITCH.
+001330     OPEN OUTPUT SORTED-FILE.
+001340     PERFORM 1097-RETURN-WORK-RECORD THRU
+001341         1097-RETURN-WORK-RECORD-EXIT.
+001350     PERFORM 1098-MERGE-ONE-RECORD THRU 1098-MERGE-ONE-RECORD-EXIT
+001360         UNTIL END-OF-WORK-FILE.
+001370     IF MH-HOLD-ACTIVE
+001380         PERFORM 1099-WRITE-HELD-RECORD THRU
+001390             1099-WRITE-HELD-RECORD-EXIT
+001400     END-IF.
+001410     CLOSE SORTED-FILE.
+001420 1096-MERGE-SORTED-RECORDS-EXIT.
+001430     EXIT.
+
+001440 1097-RETURN-WORK-RECORD.
+001450     RETURN WORK-FILE
+001460         AT END
+001470             SET END-OF-WORK-FILE TO TRUE
+001480     END-RETURN.
+001490 1097-RETURN-WORK-RECORD-EXIT.
+001500     EXIT.
+
+001510 1098-MERGE-ONE-RECORD.
+001520     IF MH-HOLD-ACTIVE
+001530         AND WF-CUSTOMER-ID = MH-CUSTOMER-ID
+001540         AND WF-OIL-NAME = MH-OIL-NAME
+001550             ADD WF-UNITS-SOLD TO MH-UNITS-SOLD
+001560     ELSE
+001570         IF MH-HOLD-ACTIVE
+001580             PERFORM 1099-WRITE-HELD-RECORD THRU
+001590                 1099-WRITE-HELD-RECORD-EXIT
+001600         END-IF
+001610         MOVE WF-CUSTOMER-ID     TO MH-CUSTOMER-ID
+001620         MOVE WF-CUSTOMER-NAME   TO MH-CUSTOMER-NAME
+001630         MOVE WF-REP-ID          TO MH-REP-ID
+001640         MOVE WF-OIL-TYPE        TO MH-OIL-TYPE
+001650         MOVE WF-OIL-NAME        TO MH-OIL-NAME
+001660         MOVE WF-UNIT-SIZE       TO MH-UNIT-SIZE
+001670         MOVE WF-UNITS-SOLD      TO MH-UNITS-SOLD
+001680         SET MH-HOLD-ACTIVE TO TRUE
+001690     END-IF.
+001700     PERFORM 1097-RETURN-WORK-RECORD THRU
+001710         1097-RETURN-WORK-RECORD-EXIT.
+001720 1098-MERGE-ONE-RECORD-EXIT.
+001730     EXIT.
+
+001740 1099-WRITE-HELD-RECORD.
+001750     MOVE MH-CUSTOMER-ID         TO SR-CUSTOMER-ID.
+001760     MOVE MH-CUSTOMER-NAME       TO SR-CUSTOMER-NAME.
+001770     MOVE MH-REP-ID              TO SR-REP-ID.
+001780     MOVE MH-OIL-TYPE            TO SR-OIL-TYPE.
+001790     MOVE MH-OIL-NAME            TO SR-OIL-NAME.
+001800     MOVE MH-UNIT-SIZE           TO SR-UNIT-SIZE.
+001810     MOVE MH-UNITS-SOLD          TO SR-UNITS-SOLD.
+001820     WRITE SORTED-REC.
+001830 1099-WRITE-HELD-RECORD-EXIT.
+001840     EXIT.
+
+001292 1050-LOAD-OIL-PRICES.
+001294     OPEN INPUT OIL-PRICE-FILE.
+001295     MOVE ZERO TO WS-OIL-PRICE-READS.
+001296     PERFORM 1060-READ-OIL-PRICE THRU 1060-READ-OIL-PRICE-EXIT
+001297         UNTIL END-OF-OIL-PRICES
+001298         OR WS-OIL-PRICE-READS > 30.
+001299     CLOSE OIL-PRICE-FILE.
+001300 1050-LOAD-OIL-PRICES-EXIT.
+001301     EXIT.
+
+001302 1060-READ-OIL-PRICE.
+001303     READ OIL-PRICE-FILE
+001304         AT END
+001305             SET END-OF-OIL-PRICES TO TRUE
+001306     END-READ.
+001307     IF NOT END-OF-OIL-PRICES
+001313         ADD 1 TO WS-OIL-PRICE-READS
+001308         IF OP-OIL-NUM > 0 AND OP-OIL-NUM <= 30
+001314             MOVE OP-OIL-NUM   TO OT-IDX
+001309             MOVE OP-OIL-PRICE TO OIL-COST (OT-IDX)
+001315         END-IF
+001310     END-IF.
+001311 1060-READ-OIL-PRICE-EXIT.
+001312     EXIT.
+
+001313 1070-INIT-OIL-TYPE-TOTALS.
+001314     MOVE "E" TO OTT-TYPE-CODE (1).
+001315     MOVE "ESSENTIAL" TO OTT-TYPE-NAME (1).
+001316     MOVE "C" TO OTT-TYPE-CODE (2).
+001317     MOVE "CARRIER" TO OTT-TYPE-NAME (2).
+001318     MOVE "B" TO OTT-TYPE-CODE (3).
+001319     MOVE "BLEND" TO OTT-TYPE-NAME (3).
+001320     MOVE ZEROS TO OTT-QTY-SOLD (1) OTT-SALES-VALUE (1)
+001321                   OTT-QTY-SOLD (2) OTT-SALES-VALUE (2)
+001322                   OTT-QTY-SOLD (3) OTT-SALES-VALUE (3).
+001323 1070-INIT-OIL-TYPE-TOTALS-EXIT.
+001324     EXIT.
+
+001325 1075-INIT-COMMISSION-RATES.
+001326     MOVE "E" TO CR-TYPE-CODE (1).
+001327     MOVE .10 TO CR-RATE (1).
+001328     MOVE "C" TO CR-TYPE-CODE (2).
+001329     MOVE .07 TO CR-RATE (2).
+001330     MOVE "B" TO CR-TYPE-CODE (3).
+001331     MOVE .08 TO CR-RATE (3).
+001332 1075-INIT-COMMISSION-RATES-EXIT.
+001333     EXIT.
+
+002404 1076-INIT-PRODUCT-TOTALS.
+002405     MOVE ZERO TO PT-QTY-SOLD (PT-SUB)
+002406                  PT-SALES-VALUE (PT-SUB).
+002407 1076-INIT-PRODUCT-TOTALS-EXIT.
+002408     EXIT.
+
+002702 1077-LOAD-CUSTOMERS.
+002703     OPEN INPUT CUSTOMER-MASTER-FILE.
+002704     PERFORM 1078-READ-CUSTOMER THRU 1078-READ-CUSTOMER-EXIT
+002705         UNTIL END-OF-CUSTOMER-MASTER
+002706         OR CT-COUNT > 199.
+002707     CLOSE CUSTOMER-MASTER-FILE.
+002708 1077-LOAD-CUSTOMERS-EXIT.
+002709     EXIT.
+
+002710 1078-READ-CUSTOMER.
+002711     READ CUSTOMER-MASTER-FILE
+002712         AT END
+002713             SET END-OF-CUSTOMER-MASTER TO TRUE
+002714     END-READ.
+002715     IF NOT END-OF-CUSTOMER-MASTER
+002716         ADD 1 TO CT-COUNT
+002717         MOVE CM-CUSTOMER-ID   TO CT-CUSTOMER-ID (CT-COUNT)
+002718         MOVE CM-CUSTOMER-NAME TO CT-CUSTOMER-NAME (CT-COUNT)
+002719         MOVE CM-STATUS        TO CT-STATUS (CT-COUNT)
+002720     END-IF.
+002721 1078-READ-CUSTOMER-EXIT.
+002722     EXIT.
+
+001300 1100-WRITE-HEADINGS.
+001305     MOVE WS-PAGE-NUM TO PRN-PAGE-NUM.
+001306     MOVE SPACES TO PRINT-LINE.
+001307     IF WS-PAGE-NUM > 1
+001308         WRITE PRINT-LINE AFTER ADVANCING PAGE
+001309     END-IF.
+001310     WRITE PRINT-LINE FROM REPORT-HEADING-LINE.
+001320     WRITE PRINT-LINE FROM REPORT-HEADING-UNDERLINE.
+001325     WRITE PRINT-LINE FROM RUN-DATE-LINE.
+001330     MOVE SPACES TO PRINT-LINE.
+001340     WRITE PRINT-LINE.
+001350     WRITE PRINT-LINE FROM TOPIC-HEADING-LINE.
+001355     MOVE ZERO TO WS-LINE-COUNT.
+001360 1100-WRITE-HEADINGS-EXIT.
+001370     EXIT.
+
+001380 2000-PROCESS-FILE.
+001381     PERFORM 2150-VALIDATE-RECORD THRU 2150-VALIDATE-RECORD-EXIT.
+001382     IF NOT RECORD-IS-VALID
+001383         PERFORM 2170-WRITE-REJECT THRU 2170-WRITE-REJECT-EXIT
+001384         PERFORM 2100-READ-RECORD THRU 2100-READ-RECORD-EXIT
+001385         GO TO 2000-PROCESS-FILE-EXIT
+001386     END-IF.
+
+001390     IF FIRST-RECORD
+001400         MOVE SR-CUSTOMER-ID        TO PREV-CUST-ID
+002801         MOVE WS-MASTER-CUSTOMER-NAME TO PREV-CUST-NAME
+001410         MOVE "N" TO WS-FIRST-RECORD-SWITCH
+001420     END-IF.
+
+001430     IF SR-CUSTOMER-ID NOT = PREV-CUST-ID
+001440         PERFORM 3000-CUSTOMER-BREAK THRU 3000-CUSTOMER-BREAK-EXIT
+001450         MOVE SR-CUSTOMER-ID        TO PREV-CUST-ID
+002802         MOVE WS-MASTER-CUSTOMER-NAME TO PREV-CUST-NAME
+001460     END-IF.
+
+001470     PERFORM 2200-ACCUMULATE-SALE THRU 2200-ACCUMULATE-SALE-EXIT.
+001480     PERFORM 2100-READ-RECORD THRU 2100-READ-RECORD-EXIT.
+001490 2000-PROCESS-FILE-EXIT.
+001500     EXIT.
+
+001501 2150-VALIDATE-RECORD.
+001502     MOVE "Y" TO WS-VALID-RECORD-SWITCH.
+001503     MOVE SPACES TO WS-REJECT-REASON.
+001504     IF SR-CUSTOMER-ID = SPACES
+001505         MOVE "N" TO WS-VALID-RECORD-SWITCH
+001506         MOVE "BLANK CUSTOMER ID" TO WS-REJECT-REASON
+001507     ELSE
+001508         IF SR-OIL-NAME < 1 OR SR-OIL-NAME > 30
+001509             MOVE "N" TO WS-VALID-RECORD-SWITCH
+001511             MOVE "INVALID OIL NUMBER" TO WS-REJECT-REASON
+001512         ELSE
+002803         PERFORM 2160-VALIDATE-CUSTOMER THRU
+002804             2160-VALIDATE-CUSTOMER-EXIT
+001512         END-IF
+001513     END-IF.
+001514 2150-VALIDATE-RECORD-EXIT.
+001515     EXIT.
+
+002805 2160-VALIDATE-CUSTOMER.
+002806     MOVE "N" TO CT-FOUND-SWITCH.
+002807     PERFORM 2165-MATCH-CUSTOMER-ENTRY THRU
+002808         2165-MATCH-CUSTOMER-ENTRY-EXIT
+002809         VARYING CT-SUB FROM 1 BY 1
+002810         UNTIL CT-SUB > CT-COUNT OR CT-ENTRY-FOUND.
+002811     IF NOT CT-ENTRY-FOUND
+002812         MOVE "N" TO WS-VALID-RECORD-SWITCH
+002813         MOVE "CUSTOMER NOT ON MASTER" TO WS-REJECT-REASON
+002814     ELSE
+002815         IF NOT CT-ACTIVE (CT-MATCHED-SUB)
+002816             MOVE "N" TO WS-VALID-RECORD-SWITCH
+002817             MOVE "INACTIVE CUSTOMER ACCOUNT" TO WS-REJECT-REASON
+002818         ELSE
+002819             MOVE CT-CUSTOMER-NAME (CT-MATCHED-SUB) TO
+002820                 WS-MASTER-CUSTOMER-NAME
+002830         END-IF
+002821     END-IF.
+002822 2160-VALIDATE-CUSTOMER-EXIT.
+002823     EXIT.
+
+002824 2165-MATCH-CUSTOMER-ENTRY.
+002825     IF CT-CUSTOMER-ID (CT-SUB) = SR-CUSTOMER-ID
+002826         MOVE CT-SUB TO CT-MATCHED-SUB
+002827         SET CT-ENTRY-FOUND TO TRUE
+002829     END-IF.
+002828 2165-MATCH-CUSTOMER-ENTRY-EXIT.
+002829     EXIT.
+
+001515 2170-WRITE-REJECT.
+001516     MOVE SPACES TO REJECT-REC.
+001517     MOVE SR-CUSTOMER-ID       TO RJ-CUSTOMER-ID.
+001518     MOVE SR-CUSTOMER-NAME     TO RJ-CUSTOMER-NAME.
+001519     MOVE SR-OIL-NAME          TO RJ-OIL-NAME.
+001521     MOVE WS-REJECT-REASON     TO RJ-REASON.
+001522     WRITE REJECT-REC.
+001526     IF WS-REJECT-FILE-STATUS NOT = "00"
+001527         DISPLAY "AROMASALESRPT: REJECT-FILE WRITE ERROR STATUS "
+001528             WS-REJECT-FILE-STATUS
+001529     END-IF.
+001525     ADD 1 TO WS-RECORDS-REJECTED.
+001523 2170-WRITE-REJECT-EXIT.
+001524     EXIT.
+
+001510 2100-READ-RECORD.
+001520     READ SORTED-FILE
+001530         AT END
+001540             SET END-OF-SALES-DATA TO TRUE
+001550     END-READ.
+001555     IF NOT END-OF-SALES-DATA
+001557         ADD 1 TO WS-RECORDS-READ
+001559     END-IF.
+001560 2100-READ-RECORD-EXIT.
+001570     EXIT.
+
+001580 2200-ACCUMULATE-SALE.
+001590     MOVE SR-UNITS-SOLD TO SALE-QTY-SOLD.
+001600     MULTIPLY SR-UNITS-SOLD BY OIL-COST (SR-OIL-NAME)
+001610         GIVING VALUE-OF-SALE.
+
+001620     ADD 1              TO CUSTOMER-SALES.
+001630     ADD SALE-QTY-SOLD  TO CUSTOMER-QTY-SOLD.
+001640     ADD VALUE-OF-SALE  TO CUSTOMER-SALES-VALUE.
+001645     PERFORM 2250-ACCUMULATE-OIL-TYPE THRU
+001646         2250-ACCUMULATE-OIL-TYPE-EXIT.
+001647     PERFORM 2270-ACCUMULATE-COMMISSION THRU
+001648         2270-ACCUMULATE-COMMISSION-EXIT.
+002501     ADD SALE-QTY-SOLD TO PT-QTY-SOLD (SR-OIL-NAME).
+002502     ADD VALUE-OF-SALE TO PT-SALES-VALUE (SR-OIL-NAME).
+001650 2200-ACCUMULATE-SALE-EXIT.
+001660     EXIT.
+
+001661 2250-ACCUMULATE-OIL-TYPE.
+001662     PERFORM 2260-MATCH-OIL-TYPE THRU 2260-MATCH-OIL-TYPE-EXIT
+001663         VARYING OTT-SUB FROM 1 BY 1
+001664         UNTIL OTT-SUB > 3.
+001665 2250-ACCUMULATE-OIL-TYPE-EXIT.
+001666     EXIT.
+
+001667 2260-MATCH-OIL-TYPE.
+001668     IF OTT-TYPE-CODE (OTT-SUB) = SR-OIL-TYPE
+001669         ADD SALE-QTY-SOLD TO OTT-QTY-SOLD (OTT-SUB)
+001670         ADD VALUE-OF-SALE TO OTT-SALES-VALUE (OTT-SUB)
+001671     END-IF.
+001672 2260-MATCH-OIL-TYPE-EXIT.
+001673     EXIT.
+
+002001 2270-ACCUMULATE-COMMISSION.
+002002     PERFORM 2280-MATCH-COMMISSION-RATE THRU
+002003         2280-MATCH-COMMISSION-RATE-EXIT
+002004         VARYING CR-SUB FROM 1 BY 1
+002005         UNTIL CR-SUB > 3.
+002006     ADD COMMISSION-OF-SALE TO CUSTOMER-COMMISSION.
+002007     PERFORM 2290-UPDATE-REP-COMMISSION THRU
+002008         2290-UPDATE-REP-COMMISSION-EXIT.
+002009 2270-ACCUMULATE-COMMISSION-EXIT.
+002010     EXIT.
+
+002011 2280-MATCH-COMMISSION-RATE.
+002012     IF CR-TYPE-CODE (CR-SUB) = SR-OIL-TYPE
+002013         MULTIPLY VALUE-OF-SALE BY CR-RATE (CR-SUB)
+002014             GIVING COMMISSION-OF-SALE ROUNDED
+002015     END-IF.
+002016 2280-MATCH-COMMISSION-RATE-EXIT.
+002017     EXIT.
+
+002018 2290-UPDATE-REP-COMMISSION.
+002019     MOVE "N" TO REP-COMM-FOUND-SWITCH.
+002020     PERFORM 2295-MATCH-REP-ENTRY THRU 2295-MATCH-REP-ENTRY-EXIT
+002021         VARYING REP-COMM-SUB FROM 1 BY 1
+002022         UNTIL REP-COMM-SUB > REP-COMM-COUNT
+002023         OR REP-COMM-ENTRY-FOUND.
+002024     IF NOT REP-COMM-ENTRY-FOUND AND REP-COMM-COUNT < 50
+002025         ADD 1 TO REP-COMM-COUNT
+002026         MOVE SR-REP-ID          TO RC-REP-ID (REP-COMM-COUNT)
+002027         MOVE COMMISSION-OF-SALE TO RC-COMMISSION (REP-COMM-COUNT)
+002028     END-IF.
+002029 2290-UPDATE-REP-COMMISSION-EXIT.
+002030     EXIT.
+
+002031 2295-MATCH-REP-ENTRY.
+002032     IF RC-REP-ID (REP-COMM-SUB) = SR-REP-ID
+002033         ADD COMMISSION-OF-SALE TO RC-COMMISSION (REP-COMM-SUB)
+002034         SET REP-COMM-ENTRY-FOUND TO TRUE
+002035     END-IF.
+002036 2295-MATCH-REP-ENTRY-EXIT.
+002037     EXIT.
+
+001670 3000-CUSTOMER-BREAK.
+001680     MOVE PREV-CUST-NAME       TO PRN-CUSTOMER-NAME.
+001690     MOVE PREV-CUST-ID         TO PRN-CUSTOMER-ID.
+001700     MOVE CUSTOMER-SALES       TO PRN-CUSTOMER-SALES.
+001710     MOVE CUSTOMER-QTY-SOLD    TO PRN-QTY-SOLD.
+001720     MOVE CUSTOMER-SALES-VALUE TO PRN-SALES-VALUE.
+001721     MOVE CUSTOMER-COMMISSION TO PRN-COMMISSION.
+001730     WRITE PRINT-LINE FROM CUSTOMER-SALES-LINE.
+001732     ADD 1 TO WS-LINE-COUNT.
+001734     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001736         PERFORM 4000-PAGE-BREAK THRU 4000-PAGE-BREAK-EXIT
+001738     END-IF.
+
+001740     ADD 1                     TO ENTIRE-SALES.
+001750     ADD CUSTOMER-QTY-SOLD     TO ENTIRE-QTY-SOLD.
+001760     ADD CUSTOMER-SALES-VALUE  TO ENTIRE-SALES-VALUE.
+001761     ADD CUSTOMER-COMMISSION   TO ENTIRE-COMMISSION.
+
+001770     MOVE ZEROS TO CUSTOMER-SALES
+001780                   CUSTOMER-QTY-SOLD
+001790                   CUSTOMER-SALES-VALUE
+001791                   CUSTOMER-COMMISSION.
+
+001791     ADD 1 TO WS-CUSTOMERS-SINCE-CKPT.
+001792     IF WS-CUSTOMERS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+001793         PERFORM 3100-WRITE-CHECKPOINT THRU
+001794             3100-WRITE-CHECKPOINT-EXIT
+001795         MOVE ZERO TO WS-CUSTOMERS-SINCE-CKPT
+001796     END-IF.
+001800 3000-CUSTOMER-BREAK-EXIT.
+001810     EXIT.
+
+001797 3100-WRITE-CHECKPOINT.
+001798     MOVE PREV-CUST-ID         TO CK-LAST-CUST-ID.
+001799     MOVE ENTIRE-SALES         TO CK-ENTIRE-SALES.
+001801     MOVE ENTIRE-QTY-SOLD      TO CK-ENTIRE-QTY-SOLD.
+001802     MOVE ENTIRE-SALES-VALUE   TO CK-ENTIRE-SALES-VALUE.
+002203     MOVE ENTIRE-COMMISSION    TO CK-ENTIRE-COMMISSION.
+002204     MOVE WS-PAGE-NUM          TO CK-PAGE-NUM.
+002263     MOVE REP-COMM-COUNT       TO CK-REP-COMM-COUNT.
+002264     PERFORM 3110-SAVE-OIL-TYPE-TOTALS THRU
+002265         3110-SAVE-OIL-TYPE-TOTALS-EXIT
+002266         VARYING OTT-SUB FROM 1 BY 1 UNTIL OTT-SUB > 3.
+002267     PERFORM 3120-SAVE-PRODUCT-TOTALS THRU
+002268         3120-SAVE-PRODUCT-TOTALS-EXIT
+002269         VARYING PT-SUB FROM 1 BY 1 UNTIL PT-SUB > 30.
+002270     PERFORM 3130-SAVE-REP-COMMISSION THRU
+002271         3130-SAVE-REP-COMMISSION-EXIT
+002272         VARYING REP-COMM-SUB FROM 1 BY 1
+002273         UNTIL REP-COMM-SUB > REP-COMM-COUNT.
+001803     WRITE CHECKPOINT-REC.
+001804 3100-WRITE-CHECKPOINT-EXIT.
+001805     EXIT.
+
+002274 3110-SAVE-OIL-TYPE-TOTALS.
+002275     MOVE OTT-QTY-SOLD (OTT-SUB) TO
+002276         CK-OTT-QTY-SOLD (OTT-SUB).
+002277     MOVE OTT-SALES-VALUE (OTT-SUB) TO
+002278         CK-OTT-SALES-VALUE (OTT-SUB).
+002279 3110-SAVE-OIL-TYPE-TOTALS-EXIT.
+002280     EXIT.
+
+002281 3120-SAVE-PRODUCT-TOTALS.
+002282     MOVE PT-QTY-SOLD (PT-SUB) TO
+002283         CK-PT-QTY-SOLD (PT-SUB).
+002284     MOVE PT-SALES-VALUE (PT-SUB) TO
+002285         CK-PT-SALES-VALUE (PT-SUB).
+002286 3120-SAVE-PRODUCT-TOTALS-EXIT.
+002287     EXIT.
+
+002288 3130-SAVE-REP-COMMISSION.
+002289     MOVE RC-REP-ID (REP-COMM-SUB) TO
+002290         CK-RC-REP-ID (REP-COMM-SUB).
+002291     MOVE RC-COMMISSION (REP-COMM-SUB) TO
+002292         CK-RC-COMMISSION (REP-COMM-SUB).
+002293 3130-SAVE-REP-COMMISSION-EXIT.
+002294     EXIT.
+
+001811 4000-PAGE-BREAK.
+001812     ADD 1 TO WS-PAGE-NUM.
+001813     PERFORM 1100-WRITE-HEADINGS THRU 1100-WRITE-HEADINGS-EXIT.
+001814 4000-PAGE-BREAK-EXIT.
+001815     EXIT.
+
+001820 8000-TERMINATE.
+001830     IF NOT FIRST-RECORD
+001840         PERFORM 3000-CUSTOMER-BREAK THRU 3000-CUSTOMER-BREAK-EXIT
+001850     END-IF.
+
+001860     MOVE SPACES TO PRINT-LINE.
+001870     WRITE PRINT-LINE.
+001880     MOVE ENTIRE-SALES         TO PRN-TOTAL-SALES.
+001890     WRITE PRINT-LINE FROM ENTIRE-SALES-LINE.
+001900     MOVE ENTIRE-SALES-VALUE   TO PRN-TOTAL-SALES-VALUE.
+001910     WRITE PRINT-LINE FROM ENTIRE-SALES-VALUE-LINE.
+001917     MOVE ENTIRE-COMMISSION    TO PRN-TOTAL-COMMISSION.
+001918     WRITE PRINT-LINE FROM ENTIRE-COMMISSION-LINE.
+
+001911     MOVE SPACES TO PRINT-LINE.
+001912     WRITE PRINT-LINE.
+001913     WRITE PRINT-LINE FROM OIL-TYPE-HEADING-LINE.
+001914     PERFORM 8100-PRINT-OIL-TYPE THRU 8100-PRINT-OIL-TYPE-EXIT
+001915         VARYING OTT-SUB FROM 1 BY 1
+001916         UNTIL OTT-SUB > 3.
+
+002101     MOVE SPACES TO PRINT-LINE.
+002102     WRITE PRINT-LINE.
+002103     WRITE PRINT-LINE FROM COMMISSION-HEADING-LINE.
+002104     PERFORM 8200-PRINT-REP-COMMISSION THRU
+002105         8200-PRINT-REP-COMMISSION-EXIT
+002106         VARYING REP-COMM-SUB FROM 1 BY 1
+002107         UNTIL REP-COMM-SUB > REP-COMM-COUNT.
+
+002601     MOVE SPACES TO PRINT-LINE.
+002602     WRITE PRINT-LINE.
+002603     WRITE PRINT-LINE FROM PRODUCT-HEADING-LINE.
+002604     PERFORM 8300-PRINT-PRODUCT-SUMMARY THRU
+002605         8300-PRINT-PRODUCT-SUMMARY-EXIT
+002606         VARYING PT-SUB FROM 1 BY 1 UNTIL PT-SUB > 30.
+
+001918     MOVE WS-CURRENT-DATE-YYYYMMDD TO SV-RUN-DATE.
+001919     MOVE ENTIRE-SALES-VALUE       TO SV-SALES-VALUE.
+001921     WRITE SALES-VALUE-REC.
+
+002608     PERFORM 8400-WRITE-AUDIT-RECORD THRU
+002609         8400-WRITE-AUDIT-RECORD-EXIT.
+
+001920     CLOSE SORTED-FILE
+001925           SUMMARY-REPORT
+001926           REJECT-FILE
+001927           SALES-VALUE-FILE
+001928           CHECKPOINT-FILE.
+001929*    RUN COMPLETED CLEAN - CLEAR THE CHECKPOINT SO TOMORROW'S RUN
+001930*    STARTS FROM THE TOP OF ITS OWN SORTSALE.DAT, NOT OURS.
+001931     OPEN OUTPUT CHECKPOINT-FILE.
+001932     CLOSE CHECKPOINT-FILE.
+001940 8000-TERMINATE-EXIT.
+001950     EXIT.
+
+001951 8100-PRINT-OIL-TYPE.
+001952     MOVE OTT-TYPE-NAME (OTT-SUB)   TO PRN-OT-TYPE-NAME.
+001953     MOVE OTT-QTY-SOLD (OTT-SUB)    TO PRN-OT-QTY-SOLD.
+001954     MOVE OTT-SALES-VALUE (OTT-SUB) TO PRN-OT-SALES-VALUE.
+001955     WRITE PRINT-LINE FROM OIL-TYPE-LINE.
+001956 8100-PRINT-OIL-TYPE-EXIT.
+001957     EXIT.
+
+002110 8200-PRINT-REP-COMMISSION.
+002111     MOVE RC-REP-ID (REP-COMM-SUB)     TO PRN-REP-ID.
+002112     MOVE RC-COMMISSION (REP-COMM-SUB) TO PRN-REP-COMMISSION.
+002115     WRITE PRINT-LINE FROM COMMISSION-LINE.
+002113 8200-PRINT-REP-COMMISSION-EXIT.
+002114     EXIT.
+
+002607 8300-PRINT-PRODUCT-SUMMARY.
+002608     MOVE PT-SUB                    TO PRN-PT-OIL-NUM.
+002609     MOVE PT-QTY-SOLD (PT-SUB)      TO PRN-PT-QTY-SOLD.
+002610     MOVE PT-SALES-VALUE (PT-SUB)   TO PRN-PT-SALES-VALUE.
+002611     WRITE PRINT-LINE FROM PRODUCT-LINE.
+002612 8300-PRINT-PRODUCT-SUMMARY-EXIT.
+002613     EXIT.
+
+002614 8400-WRITE-AUDIT-RECORD.
+002615     MOVE "AROMASALESRPT"      TO AR-PROGRAM-ID.
+002616     MOVE WS-CURRENT-DATE-YYYYMMDD TO AR-RUN-DATE.
+002617     MOVE WS-AUDIT-START-TIME  TO AR-START-TIME.
+002618     ACCEPT AR-END-TIME        FROM TIME.
+002619     MOVE WS-RECORDS-READ      TO AR-RECORDS-READ.
+002620     MOVE WS-RECORDS-REJECTED  TO AR-RECORDS-REJECTED.
+002621     OPEN EXTEND AUDIT-TRAIL-FILE.
+002622     WRITE AUDIT-REC.
+002623     CLOSE AUDIT-TRAIL-FILE.
+002624 8400-WRITE-AUDIT-RECORD-EXIT.
+002625     EXIT.
+
+001960 END PROGRAM AROMASALESRPT.
