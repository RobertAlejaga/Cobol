@@ -0,0 +1,22 @@
+000010******************************************************************
+000020* AUTHOR:        D. OKAFOR
+000030* INSTALLATION:  AROMAMORA LTD - BATCH SYSTEMS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       SHARED AUDIT-TRAIL RECORD LAYOUT. EVERY PROGRAM
+000060*                IN THE NIGHTLY BATCH SUITE APPENDS ONE OF THESE
+000070*                TO AUDITLOG.DAT AT THE END OF ITS RUN, SO THERE
+000080*                IS A DURABLE RECORD OF WHAT EACH RUN DID BEYOND
+000090*                WHATEVER SCROLLED PAST ON THE CONSOLE.
+000100*-----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*  DATE       INIT  DESCRIPTION
+000130*  2026-08-09 DO    PULLED OUT AS A SHARED COPYBOOK SO ALL FOUR
+000140*                   BATCH PROGRAMS WRITE THE SAME LAYOUT.
+000150******************************************************************
+000160 01  AUDIT-REC.
+000170     02  AR-PROGRAM-ID               PIC X(13).
+000180     02  AR-RUN-DATE                 PIC 9(8).
+000190     02  AR-START-TIME               PIC 9(8).
+000200     02  AR-END-TIME                 PIC 9(8).
+000210     02  AR-RECORDS-READ             PIC 9(7).
+000220     02  AR-RECORDS-REJECTED         PIC 9(7).
