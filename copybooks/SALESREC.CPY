@@ -0,0 +1,29 @@
+000010******************************************************************
+000020* AUTHOR:        D. OKAFOR
+000030* INSTALLATION:  AROMAMORA LTD - BATCH SYSTEMS
+000040* DATE-WRITTEN:  2026-08-09
+000050* PURPOSE:       SHARED DEALS.DAT SALES-RECORD LAYOUT. COPIED
+000060*                INTO SALES-FILE, WORK-FILE AND SORTED-FILE IN
+000070*                AROMASALESRPT (AND ANY OTHER PROGRAM READING
+000080*                DEALS.DAT OR ITS SORTED DESCENDANTS) SO A NEW
+000090*                FIELD ON A DEAL ONLY HAS TO BE ADDED ONCE.
+000100*-----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*  DATE       INIT  DESCRIPTION
+000130*  2026-08-09 DO    PULLED OUT OF AROMASALESRPT'S FD SALES-FILE
+000140*                   SO THE SAME LAYOUT CAN BE COPYBOOKED INTO
+000150*                   WORK-FILE AND SORTED-FILE WITHOUT DRIFT.
+000160******************************************************************
+000170 01  SALES-REC.
+000180     88 END-OF-SALES-FILE    VALUE HIGH-VALUES.
+000190     02  SF-CUSTOMER-ID              PIC X(5).
+000200     02  SF-CUSTOMER-NAME            PIC X(20).
+000210     02  SF-REP-ID                   PIC X(5).
+000220     02  SF-OIL-ID.
+000230         03  SF-OIL-TYPE         PIC X.
+000240             88 ESSENTIAL-OIL   VALUE "E".
+000250             88 CARRIER-OIL     VALUE "C".
+000260             88 BLEND-OIL       VALUE "B".
+000270         03  SF-OIL-NAME         PIC 99.
+000280     02  SF-UNIT-SIZE             PIC 99.
+000290     02  SF-UNITS-SOLD            PIC 9(4).
